@@ -0,0 +1,34 @@
+      ******************************************************************
+      *    TRANREC.CPY
+      *    VEHICLE-MAINTENANCE-TRANSACTION RECORD.  DRIVES ADD/CHANGE/
+      *    DELETE MAINTENANCE OF VEHICLE-MASTER AND ITS SUBTYPE DETAIL
+      *    RECORD.  TR-TYPE-CODE SELECTS WHICH GROUP OF TYPE-SPECIFIC
+      *    FIELDS BELOW APPLIES.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  TR-ACTION-CODE         PIC X(01).
+               88  TR-ACTION-ADD              VALUE "A".
+               88  TR-ACTION-CHANGE           VALUE "C".
+               88  TR-ACTION-DELETE           VALUE "D".
+           05  TR-VEHICLE-ID          PIC 9(05).
+           05  TR-TYPE-CODE           PIC X(01).
+           05  TR-VEHICLE-BRAND       PIC X(20).
+           05  TR-VEHICLE-MODEL       PIC X(20).
+           05  TR-VEHICLE-YEAR        PIC 9(04).
+           05  TR-VEHICLE-COLOR       PIC X(15).
+           05  TR-VEHICLE-PRICE       PIC 9(08)V99.
+           05  TR-OPERATOR-ID         PIC X(08).
+           05  TR-CAR-DOORS           PIC 9(01).
+           05  TR-CAR-FUEL-TYPE       PIC X(10).
+           05  TR-CAR-TRANSMISSION    PIC X(10).
+           05  TR-CAR-MILEAGE         PIC 9(06).
+           05  TR-TRUCK-CAPACITY      PIC 9(05).
+           05  TR-TRUCK-AXLES         PIC 9(01).
+           05  TR-TRUCK-CARGO-TYPE    PIC X(15).
+           05  TR-TRUCK-WEIGHT        PIC 9(06).
+           05  TR-BIKE-ENGINE-CC      PIC 9(04).
+           05  TR-BIKE-TYPE           PIC X(15).
