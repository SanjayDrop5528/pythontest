@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    VEHMAST.CPY
+      *    VEHICLE-MASTER RECORD LAYOUT.  KEYED ON VM-VEHICLE-ID.
+      *    VM-VEHICLE-TYPE-CODE DRIVES WHICH DETAIL FILE (CARDTL,
+      *    TRKDTL, BIKDTL) HOLDS THE MATCHING SUBTYPE RECORD FOR THIS
+      *    VEHICLE-ID.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL - REPLACES HARDCODED INITIALIZE
+      *                     PARAGRAPHS WITH A REAL MASTER FILE LAYOUT.
+      ******************************************************************
+           05  VM-VEHICLE-ID          PIC 9(05).
+           05  VM-VEHICLE-TYPE-CODE   PIC X(01).
+               88  VM-TYPE-CAR               VALUE "C".
+               88  VM-TYPE-TRUCK              VALUE "T".
+               88  VM-TYPE-MOTORCYCLE         VALUE "M".
+           05  VM-VEHICLE-BRAND       PIC X(20).
+           05  VM-VEHICLE-MODEL       PIC X(20).
+           05  VM-VEHICLE-YEAR        PIC 9(04).
+           05  VM-VEHICLE-COLOR       PIC X(15).
+           05  VM-VEHICLE-PRICE       PIC 9(08)V99.
+           05  VM-CURRENT-VALUE       PIC 9(08)V99.
+           05  VM-VALUE-AS-OF-DATE    PIC 9(08).
+           05  VM-STATUS-CODE         PIC X(01).
+               88  VM-STATUS-ACTIVE           VALUE "A".
+               88  VM-STATUS-SOLD             VALUE "S".
+           05  FILLER                 PIC X(09).
