@@ -0,0 +1,116 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLEEDIT
+      *
+      *    FIELD-LEVEL EDIT CHECKS FOR INCOMING VEHICLE DATA.  CALLED
+      *    BY VEHICLELOAD (INITIAL LOAD OF VEHICLE-MASTER) AND BY
+      *    VEHICLEMAINT (ADD/CHANGE MAINTENANCE TRANSACTIONS) SO THE
+      *    SAME RULES APPLY NO MATTER HOW A VEHICLE ENTERS THE LOT.
+      *
+      *    CHECKS
+      *       VEHICLE-YEAR MUST BE 1980 THRU THE CURRENT YEAR
+      *       VEHICLE-PRICE MUST BE GREATER THAN ZERO
+      *       CAR-DOORS MUST BE 2 OR 4                (TYPE-CODE "C")
+      *       TRUCK-AXLES MUST BE 2 THRU 4             (TYPE-CODE "T")
+      *       BIKE-ENGINE-CC MUST BE NONZERO           (TYPE-CODE "M")
+      *
+      *    RETURNS LK-VALID-FLAG "Y" OR "N" AND, WHEN "N", THE FIRST
+      *    REASON CODE ENCOUNTERED IN LK-REASON-CODE / LK-REASON-TEXT.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VehicleEdit.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SYSTEM-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-VEHICLE-YEAR            PIC 9(04).
+       01  LK-VEHICLE-PRICE           PIC 9(08)V99.
+       01  LK-TYPE-CODE               PIC X(01).
+       01  LK-TYPE-FIELD              PIC 9(06).
+       01  LK-VALID-FLAG              PIC X(01).
+           88  LK-IS-VALID                    VALUE "Y".
+           88  LK-IS-INVALID                  VALUE "N".
+       01  LK-REASON-CODE             PIC 9(02).
+       01  LK-REASON-TEXT             PIC X(40).
+
+       PROCEDURE DIVISION USING LK-VEHICLE-YEAR LK-VEHICLE-PRICE
+               LK-TYPE-CODE LK-TYPE-FIELD LK-VALID-FLAG LK-REASON-CODE
+               LK-REASON-TEXT.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EDIT-VEHICLE THRU 2000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           SET LK-IS-VALID TO TRUE
+           MOVE 0 TO LK-REASON-CODE
+           MOVE SPACES TO LK-REASON-TEXT
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+       2000-EDIT-VEHICLE.
+           IF LK-VEHICLE-YEAR < 1980
+                   OR LK-VEHICLE-YEAR > WS-CURRENT-YEAR
+               SET LK-IS-INVALID TO TRUE
+               MOVE 01 TO LK-REASON-CODE
+               MOVE "VEHICLE-YEAR OUT OF RANGE" TO LK-REASON-TEXT
+               GO TO 2000-EXIT
+           END-IF
+
+           IF LK-VEHICLE-PRICE NOT > 0
+               SET LK-IS-INVALID TO TRUE
+               MOVE 02 TO LK-REASON-CODE
+               MOVE "VEHICLE-PRICE NOT GREATER THAN ZERO"
+                   TO LK-REASON-TEXT
+               GO TO 2000-EXIT
+           END-IF
+
+           EVALUATE LK-TYPE-CODE
+               WHEN "C"
+                   IF LK-TYPE-FIELD NOT = 2 AND LK-TYPE-FIELD NOT = 4
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE 03 TO LK-REASON-CODE
+                       MOVE "CAR-DOORS NOT 2 OR 4" TO LK-REASON-TEXT
+                   END-IF
+               WHEN "T"
+                   IF LK-TYPE-FIELD < 2 OR LK-TYPE-FIELD > 4
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE 04 TO LK-REASON-CODE
+                       MOVE "TRUCK-AXLES NOT IN RANGE 2-4"
+                           TO LK-REASON-TEXT
+                   END-IF
+               WHEN "M"
+                   IF LK-TYPE-FIELD = 0
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE 05 TO LK-REASON-CODE
+                       MOVE "BIKE-ENGINE-CC IS ZERO" TO LK-REASON-TEXT
+                   END-IF
+               WHEN OTHER
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE 06 TO LK-REASON-CODE
+                   MOVE "VEHICLE-TYPE-CODE NOT C, T, OR M"
+                       TO LK-REASON-TEXT
+           END-EVALUATE.
+
+       2000-EXIT.
+           EXIT.
