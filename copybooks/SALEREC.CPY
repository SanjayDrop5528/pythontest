@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    SALEREC.CPY
+      *    SALES-TRANSACTION RECORD.  ONE RECORD PER VEHICLE SOLD OFF
+      *    THE LOT - CAPTURES THE ORIGINAL LISTED PRICE ALONGSIDE THE
+      *    ACTUAL SALE PRICE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  SL-VEHICLE-ID          PIC 9(05).
+           05  SL-ORIGINAL-PRICE      PIC 9(08)V99.
+           05  SL-SALE-PRICE          PIC 9(08)V99.
+           05  SL-SALE-DATE           PIC 9(08).
+           05  SL-OPERATOR-ID         PIC X(08).
