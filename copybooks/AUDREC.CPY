@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    AUDREC.CPY
+      *    VEHICLE-AUDIT-LOG RECORD.  ONE RECORD PER FIELD CHANGED BY A
+      *    MAINTENANCE OR SALES TRANSACTION - BEFORE/AFTER IMAGE PLUS
+      *    TIMESTAMP AND OPERATOR ID.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  AU-RUN-DATE            PIC 9(08).
+           05  AU-RUN-TIME            PIC 9(06).
+           05  AU-OPERATOR-ID         PIC X(08).
+           05  AU-ACTION-CODE         PIC X(01).
+               88  AU-ACTION-ADD             VALUE "A".
+               88  AU-ACTION-CHANGE           VALUE "C".
+               88  AU-ACTION-DELETE           VALUE "D".
+               88  AU-ACTION-SALE             VALUE "S".
+           05  AU-VEHICLE-ID          PIC 9(05).
+           05  AU-FIELD-NAME          PIC X(15).
+           05  AU-BEFORE-VALUE        PIC X(20).
+           05  AU-AFTER-VALUE         PIC X(20).
