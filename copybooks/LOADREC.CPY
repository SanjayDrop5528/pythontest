@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    LOADREC.CPY
+      *    VEHICLE-LOAD-INPUT RECORD.  ONE RECORD PER INCOMING VEHICLE
+      *    FROM THE EXTERNAL EXTRACT FEEDING THE INITIAL LOAD OF
+      *    VEHICLE-MASTER AND ITS SUBTYPE DETAIL FILES.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  LD-VEHICLE-ID          PIC 9(05).
+           05  LD-TYPE-CODE           PIC X(01).
+           05  LD-VEHICLE-BRAND       PIC X(20).
+           05  LD-VEHICLE-MODEL       PIC X(20).
+           05  LD-VEHICLE-YEAR        PIC 9(04).
+           05  LD-VEHICLE-COLOR       PIC X(15).
+           05  LD-VEHICLE-PRICE       PIC 9(08)V99.
+           05  LD-CAR-DOORS           PIC 9(01).
+           05  LD-CAR-FUEL-TYPE       PIC X(10).
+           05  LD-CAR-TRANSMISSION    PIC X(10).
+           05  LD-CAR-MILEAGE         PIC 9(06).
+           05  LD-TRUCK-CAPACITY      PIC 9(05).
+           05  LD-TRUCK-AXLES         PIC 9(01).
+           05  LD-TRUCK-CARGO-TYPE    PIC X(15).
+           05  LD-TRUCK-WEIGHT        PIC 9(06).
+           05  LD-BIKE-ENGINE-CC      PIC 9(04).
+           05  LD-BIKE-TYPE           PIC X(15).
