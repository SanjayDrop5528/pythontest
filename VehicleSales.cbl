@@ -0,0 +1,220 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLESALES
+      *
+      *    SALES-TRANSACTION INTERFACE.  APPLIES EACH SALE ON
+      *    SALES-TRANSACTION-FILE AGAINST VEHICLE-MASTER, RECORDING
+      *    THE ORIGINAL AND ACTUAL SALE PRICE ON A SALES-TRANSACTION-
+      *    LOG RECORD AND FLAGGING THE VEHICLE SOLD SO THE NIGHTLY
+      *    INVENTORY REPORT (VEHICLESYSTEM) NO LONGER SHOWS IT AS
+      *    ACTIVE INVENTORY.  EACH SALE ALSO WRITES A BEFORE/AFTER
+      *    AUDIT RECORD, THE SAME AS A MAINTENANCE CHANGE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VehicleSales.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-INPUT-FILE ASSIGN "VEHSALIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SI-STATUS.
+
+           SELECT VEHICLE-MASTER-FILE ASSIGN "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+           SELECT SALES-TRANSACTION-FILE ASSIGN "VEHSALES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ST-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN "VEHAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-INPUT-FILE.
+       01  SALE-INPUT-RECORD.
+           COPY SALEIN.
+
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-BASE.
+           COPY VEHMAST.
+
+       FD  SALES-TRANSACTION-FILE.
+       01  SALES-TRANSACTION-RECORD.
+           COPY SALEREC.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SI-STATUS               PIC X(02) VALUE "00".
+       01  WS-VM-STATUS               PIC X(02) VALUE "00".
+       01  WS-ST-STATUS               PIC X(02) VALUE "00".
+       01  WS-AU-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-SOLD-COUNT              PIC 9(05) VALUE 0.
+       01  WS-REJECTED-COUNT          PIC 9(05) VALUE 0.
+
+       01  WS-SYSTEM-DATE             PIC 9(08).
+       01  WS-SYSTEM-TIME             PIC 9(06).
+
+       01  WS-BEFORE-EDIT             PIC $$,$$$,$$9.99.
+       01  WS-AFTER-EDIT              PIC $$,$$$,$$9.99.
+
+       01  WS-OPEN-CHECK-STATUS       PIC X(02) VALUE "00".
+       01  WS-OPEN-FILE-NAME          PIC X(21) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-SALES THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           OPEN INPUT SALES-INPUT-FILE
+           MOVE "SALES-INPUT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-SI-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN I-O VEHICLE-MASTER-FILE
+           MOVE "VEHICLE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VM-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 1100-OPEN-SALES-LOG THRU 1100-EXIT
+           MOVE "SALES-TRANS-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-ST-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 1200-OPEN-AUDIT-LOG THRU 1200-EXIT
+           MOVE "AUDIT-LOG-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-AU-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 2100-READ-SALE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-CHECK-REQUIRED-OPEN
+      *    A FAILED OPEN ON ANY OF THE FILES THIS RUN DEPENDS ON IS
+      *    FATAL - THERE IS NOTHING TO SELL AGAINST WITHOUT THEM.
+      ******************************************************************
+       1050-CHECK-REQUIRED-OPEN.
+           IF WS-OPEN-CHECK-STATUS NOT = "00"
+               DISPLAY WS-OPEN-FILE-NAME
+                   " OPEN FAILED, STATUS " WS-OPEN-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-OPEN-SALES-LOG.
+           OPEN EXTEND SALES-TRANSACTION-FILE
+           IF WS-ST-STATUS NOT = "00"
+               OPEN OUTPUT SALES-TRANSACTION-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AU-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESS-SALES.
+           PERFORM 3000-APPLY-SALE THRU 3000-EXIT
+           PERFORM 2100-READ-SALE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-SALE.
+           READ SALES-INPUT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-APPLY-SALE
+      *    MOVES A VEHICLE FROM ACTIVE INVENTORY TO SOLD, WRITES THE
+      *    SALES-TRANSACTION LOG RECORD, AND AUDITS THE STATUS CHANGE.
+      ******************************************************************
+       3000-APPLY-SALE.
+           MOVE SI-VEHICLE-ID TO VM-VEHICLE-ID
+           READ VEHICLE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "SALE REJECTED - NOT ON FILE "
+                       SI-VEHICLE-ID
+                   ADD 1 TO WS-REJECTED-COUNT
+                   GO TO 3000-EXIT
+           END-READ
+
+           IF VM-STATUS-SOLD
+               DISPLAY "SALE REJECTED - ALREADY SOLD "
+                   SI-VEHICLE-ID
+               ADD 1 TO WS-REJECTED-COUNT
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE SI-VEHICLE-ID TO SL-VEHICLE-ID
+           MOVE VM-VEHICLE-PRICE TO SL-ORIGINAL-PRICE
+           MOVE SI-SALE-PRICE TO SL-SALE-PRICE
+           MOVE SI-SALE-DATE TO SL-SALE-DATE
+           MOVE SI-OPERATOR-ID TO SL-OPERATOR-ID
+           WRITE SALES-TRANSACTION-RECORD
+
+           MOVE VM-VEHICLE-PRICE TO WS-BEFORE-EDIT
+           MOVE SI-SALE-PRICE TO WS-AFTER-EDIT
+           MOVE WS-SYSTEM-DATE TO AU-RUN-DATE
+           MOVE WS-SYSTEM-TIME TO AU-RUN-TIME
+           MOVE SI-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE SI-VEHICLE-ID TO AU-VEHICLE-ID
+           MOVE "SOLD-STATUS" TO AU-FIELD-NAME
+           MOVE WS-BEFORE-EDIT TO AU-BEFORE-VALUE
+           MOVE WS-AFTER-EDIT TO AU-AFTER-VALUE
+           SET AU-ACTION-SALE TO TRUE
+           WRITE AUDIT-RECORD
+
+           SET VM-STATUS-SOLD TO TRUE
+           REWRITE VEHICLE-BASE
+           ADD 1 TO WS-SOLD-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           DISPLAY "VEHICLES SOLD:     " WS-SOLD-COUNT
+           DISPLAY "SALES REJECTED:    " WS-REJECTED-COUNT
+           CLOSE SALES-INPUT-FILE
+           CLOSE VEHICLE-MASTER-FILE
+           CLOSE SALES-TRANSACTION-FILE
+           CLOSE AUDIT-LOG-FILE.
+       8000-EXIT.
+           EXIT.
