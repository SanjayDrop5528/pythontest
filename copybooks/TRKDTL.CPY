@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    TRKDTL.CPY
+      *    TRUCK-DETAILS SUBTYPE RECORD.  TD-TRUCK-ID IS A FOREIGN KEY
+      *    BACK TO VM-VEHICLE-ID ON VEHICLE-MASTER.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  TD-TRUCK-ID            PIC 9(05).
+           05  TD-CAPACITY            PIC 9(05).
+           05  TD-AXLES               PIC 9(01).
+           05  TD-CARGO-TYPE          PIC X(15).
+           05  TD-WEIGHT              PIC 9(06).
+           05  FILLER                 PIC X(03).
