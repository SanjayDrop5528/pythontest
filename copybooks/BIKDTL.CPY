@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    BIKDTL.CPY
+      *    MOTORCYCLE-DETAILS SUBTYPE RECORD.  BD-BIKE-ID IS A FOREIGN
+      *    KEY BACK TO VM-VEHICLE-ID ON VEHICLE-MASTER.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  BD-BIKE-ID             PIC 9(05).
+           05  BD-ENGINE-CC           PIC 9(04).
+           05  BD-TYPE                PIC X(15).
+           05  FILLER                 PIC X(10).
