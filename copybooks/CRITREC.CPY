@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    CRITREC.CPY
+      *    INQUIRY-SELECTION-CRITERIA RECORD.  ONE CONTROL-CARD RECORD
+      *    READ BY VEHICLEINQUIRY TO LIMIT THE LOT SEARCH.  A SPACE-
+      *    FILLED BRAND MATCHES ANY BRAND; ZERO YEAR/PRICE BOUNDS
+      *    MATCH ANY YEAR OR PRICE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  SC-BRAND               PIC X(20).
+           05  SC-YEAR-LOW            PIC 9(04).
+           05  SC-YEAR-HIGH           PIC 9(04).
+           05  SC-PRICE-LOW           PIC 9(08)V99.
+           05  SC-PRICE-HIGH          PIC 9(08)V99.
