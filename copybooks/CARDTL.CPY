@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    CARDTL.CPY
+      *    CAR-DETAILS SUBTYPE RECORD.  CD-CAR-ID IS A FOREIGN KEY BACK
+      *    TO VM-VEHICLE-ID ON VEHICLE-MASTER - BRAND/MODEL/YEAR LIVE
+      *    ON THE MASTER RECORD ONLY, NOT DUPLICATED HERE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  CD-CAR-ID              PIC 9(05).
+           05  CD-DOORS               PIC 9(01).
+           05  CD-FUEL-TYPE           PIC X(10).
+           05  CD-TRANSMISSION        PIC X(10).
+           05  CD-MILEAGE             PIC 9(06).
+           05  FILLER                 PIC X(08).
