@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    CHKREC.CPY
+      *    INVENTORY-CHECKPOINT RECORD.  WRITTEN EVERY CK-INTERVAL
+      *    RECORDS DURING THE NIGHTLY INVENTORY RUN SO A RESTART CAN
+      *    SKIP AHEAD TO THE LAST VEHICLE-ID SUCCESSFULLY PROCESSED.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      *    2026-08-08  DLM  ADDED PER-TYPE COUNTS AND PAGE NUMBER SO A
+      *                     RESTARTED RUN CAN CARRY THE SUBTOTALS AND
+      *                     REPORT PAGE NUMBERING FORWARD INSTEAD OF
+      *                     ONLY THE GRAND TOTAL.
+      ******************************************************************
+           05  CK-LAST-VEHICLE-ID     PIC 9(05).
+           05  CK-RECORDS-PROCESSED   PIC 9(07).
+           05  CK-CAR-COUNT           PIC 9(05).
+           05  CK-TRUCK-COUNT         PIC 9(05).
+           05  CK-BIKE-COUNT          PIC 9(05).
+           05  CK-PAGE-NUMBER         PIC 9(03).
+           05  CK-RUN-DATE            PIC 9(08).
+           05  CK-RUN-TIME            PIC 9(06).
