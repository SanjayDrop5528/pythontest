@@ -0,0 +1,295 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLELOAD
+      *
+      *    INITIAL LOAD OF VEHICLE-MASTER AND ITS CAR/TRUCK/MOTORCYCLE
+      *    DETAIL FILES FROM AN EXTERNAL VEHICLE EXTRACT.  EVERY
+      *    INCOMING RECORD IS EDITED BY VEHICLEEDIT BEFORE IT IS
+      *    ALLOWED ONTO THE LOT; RECORDS THAT FAIL EDITING ARE WRITTEN
+      *    TO THE REJECT FILE WITH A REASON CODE INSTEAD OF BEING
+      *    LOADED.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VehicleLoad.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-EXTRACT-FILE ASSIGN "VEHXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LD-STATUS.
+
+           SELECT VEHICLE-MASTER-FILE ASSIGN "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+           SELECT CAR-MASTER-FILE ASSIGN "CARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CAR-ID
+               FILE STATUS IS WS-CD-STATUS.
+
+           SELECT TRUCK-MASTER-FILE ASSIGN "TRKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TD-TRUCK-ID
+               FILE STATUS IS WS-TD-STATUS.
+
+           SELECT BIKE-MASTER-FILE ASSIGN "BIKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BD-BIKE-ID
+               FILE STATUS IS WS-BD-STATUS.
+
+           SELECT REJECT-FILE ASSIGN "VEHREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-EXTRACT-FILE.
+       01  LOAD-RECORD.
+           COPY LOADREC.
+
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-BASE.
+           COPY VEHMAST.
+
+       FD  CAR-MASTER-FILE.
+       01  CAR-DETAILS.
+           COPY CARDTL.
+
+       FD  TRUCK-MASTER-FILE.
+       01  TRUCK-DETAILS.
+           COPY TRKDTL.
+
+       FD  BIKE-MASTER-FILE.
+       01  MOTORCYCLE-DETAILS.
+           COPY BIKDTL.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           COPY REJREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LD-STATUS               PIC X(02) VALUE "00".
+       01  WS-VM-STATUS               PIC X(02) VALUE "00".
+       01  WS-CD-STATUS               PIC X(02) VALUE "00".
+       01  WS-TD-STATUS               PIC X(02) VALUE "00".
+       01  WS-BD-STATUS               PIC X(02) VALUE "00".
+       01  WS-RJ-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-LOADED-COUNT            PIC 9(05) VALUE 0.
+       01  WS-REJECTED-COUNT          PIC 9(05) VALUE 0.
+
+       01  WS-OPEN-CHECK-STATUS       PIC X(02) VALUE "00".
+       01  WS-OPEN-FILE-NAME          PIC X(21) VALUE SPACES.
+
+       01  LK-VEHICLE-YEAR            PIC 9(04).
+       01  LK-VEHICLE-PRICE           PIC 9(08)V99.
+       01  LK-TYPE-CODE               PIC X(01).
+       01  LK-TYPE-FIELD              PIC 9(06).
+       01  LK-VALID-FLAG              PIC X(01).
+           88  LK-IS-VALID                    VALUE "Y".
+       01  LK-REASON-CODE             PIC 9(02).
+       01  LK-REASON-TEXT             PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-VEHICLES THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT VEHICLE-EXTRACT-FILE
+           MOVE "VEHICLE-EXTRACT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-LD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN OUTPUT VEHICLE-MASTER-FILE
+           MOVE "VEHICLE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VM-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN OUTPUT CAR-MASTER-FILE
+           MOVE "CAR-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-CD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN OUTPUT TRUCK-MASTER-FILE
+           MOVE "TRUCK-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-TD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN OUTPUT BIKE-MASTER-FILE
+           MOVE "BIKE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-BD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN OUTPUT REJECT-FILE
+           MOVE "REJECT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-RJ-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-CHECK-REQUIRED-OPEN
+      *    A FAILED OPEN ON ANY OF THE FILES THIS RUN DEPENDS ON IS
+      *    FATAL - THERE IS NOTHING USEFUL TO LOAD WITHOUT THEM.
+      ******************************************************************
+       1050-CHECK-REQUIRED-OPEN.
+           IF WS-OPEN-CHECK-STATUS NOT = "00"
+               DISPLAY WS-OPEN-FILE-NAME
+                   " OPEN FAILED, STATUS " WS-OPEN-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       2000-LOAD-VEHICLES.
+           PERFORM 2200-EDIT-LOAD-RECORD THRU 2200-EXIT
+           IF LK-IS-VALID
+               PERFORM 2300-LOAD-MASTER THRU 2300-EXIT
+               EVALUATE LD-TYPE-CODE
+                   WHEN "C"
+                       PERFORM 2310-LOAD-CAR THRU 2310-EXIT
+                   WHEN "T"
+                       PERFORM 2320-LOAD-TRUCK THRU 2320-EXIT
+                   WHEN "M"
+                       PERFORM 2330-LOAD-BIKE THRU 2330-EXIT
+               END-EVALUATE
+               ADD 1 TO WS-LOADED-COUNT
+           ELSE
+               PERFORM 2400-WRITE-REJECT THRU 2400-EXIT
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT.
+           READ VEHICLE-EXTRACT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-EDIT-LOAD-RECORD.
+           MOVE LD-VEHICLE-YEAR TO LK-VEHICLE-YEAR
+           MOVE LD-VEHICLE-PRICE TO LK-VEHICLE-PRICE
+           MOVE LD-TYPE-CODE TO LK-TYPE-CODE
+           EVALUATE LD-TYPE-CODE
+               WHEN "C"
+                   MOVE LD-CAR-DOORS TO LK-TYPE-FIELD
+               WHEN "T"
+                   MOVE LD-TRUCK-AXLES TO LK-TYPE-FIELD
+               WHEN "M"
+                   MOVE LD-BIKE-ENGINE-CC TO LK-TYPE-FIELD
+               WHEN OTHER
+                   MOVE 0 TO LK-TYPE-FIELD
+           END-EVALUATE
+           CALL "VehicleEdit" USING LK-VEHICLE-YEAR LK-VEHICLE-PRICE
+               LK-TYPE-CODE LK-TYPE-FIELD LK-VALID-FLAG
+               LK-REASON-CODE LK-REASON-TEXT
+           END-CALL.
+       2200-EXIT.
+           EXIT.
+
+       2300-LOAD-MASTER.
+           MOVE LD-VEHICLE-ID TO VM-VEHICLE-ID
+           MOVE LD-TYPE-CODE TO VM-VEHICLE-TYPE-CODE
+           MOVE LD-VEHICLE-BRAND TO VM-VEHICLE-BRAND
+           MOVE LD-VEHICLE-MODEL TO VM-VEHICLE-MODEL
+           MOVE LD-VEHICLE-YEAR TO VM-VEHICLE-YEAR
+           MOVE LD-VEHICLE-COLOR TO VM-VEHICLE-COLOR
+           MOVE LD-VEHICLE-PRICE TO VM-VEHICLE-PRICE
+           MOVE LD-VEHICLE-PRICE TO VM-CURRENT-VALUE
+           MOVE 0 TO VM-VALUE-AS-OF-DATE
+           SET VM-STATUS-ACTIVE TO TRUE
+           WRITE VEHICLE-BASE
+               INVALID KEY
+                   DISPLAY "DUPLICATE VEHICLE-ID " LD-VEHICLE-ID
+           END-WRITE.
+       2300-EXIT.
+           EXIT.
+
+       2310-LOAD-CAR.
+           MOVE LD-VEHICLE-ID TO CD-CAR-ID
+           MOVE LD-CAR-DOORS TO CD-DOORS
+           MOVE LD-CAR-FUEL-TYPE TO CD-FUEL-TYPE
+           MOVE LD-CAR-TRANSMISSION TO CD-TRANSMISSION
+           MOVE LD-CAR-MILEAGE TO CD-MILEAGE
+           WRITE CAR-DETAILS
+               INVALID KEY
+                   DISPLAY "DUPLICATE CAR-ID " LD-VEHICLE-ID
+           END-WRITE.
+       2310-EXIT.
+           EXIT.
+
+       2320-LOAD-TRUCK.
+           MOVE LD-VEHICLE-ID TO TD-TRUCK-ID
+           MOVE LD-TRUCK-CAPACITY TO TD-CAPACITY
+           MOVE LD-TRUCK-AXLES TO TD-AXLES
+           MOVE LD-TRUCK-CARGO-TYPE TO TD-CARGO-TYPE
+           MOVE LD-TRUCK-WEIGHT TO TD-WEIGHT
+           WRITE TRUCK-DETAILS
+               INVALID KEY
+                   DISPLAY "DUPLICATE TRUCK-ID " LD-VEHICLE-ID
+           END-WRITE.
+       2320-EXIT.
+           EXIT.
+
+       2330-LOAD-BIKE.
+           MOVE LD-VEHICLE-ID TO BD-BIKE-ID
+           MOVE LD-BIKE-ENGINE-CC TO BD-ENGINE-CC
+           MOVE LD-BIKE-TYPE TO BD-TYPE
+           WRITE MOTORCYCLE-DETAILS
+               INVALID KEY
+                   DISPLAY "DUPLICATE BIKE-ID " LD-VEHICLE-ID
+           END-WRITE.
+       2330-EXIT.
+           EXIT.
+
+       2400-WRITE-REJECT.
+           MOVE LD-VEHICLE-ID TO RJ-VEHICLE-ID
+           MOVE LD-TYPE-CODE TO RJ-VEHICLE-TYPE-CODE
+           MOVE LD-VEHICLE-BRAND TO RJ-VEHICLE-BRAND
+           MOVE LD-VEHICLE-MODEL TO RJ-VEHICLE-MODEL
+           MOVE LD-VEHICLE-YEAR TO RJ-VEHICLE-YEAR
+           MOVE LD-VEHICLE-PRICE TO RJ-VEHICLE-PRICE
+           MOVE LK-REASON-CODE TO RJ-REASON-CODE
+           MOVE LK-REASON-TEXT TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           DISPLAY "VEHICLES LOADED:  " WS-LOADED-COUNT
+           DISPLAY "VEHICLES REJECTED: " WS-REJECTED-COUNT
+           CLOSE VEHICLE-EXTRACT-FILE
+           CLOSE VEHICLE-MASTER-FILE
+           CLOSE CAR-MASTER-FILE
+           CLOSE TRUCK-MASTER-FILE
+           CLOSE BIKE-MASTER-FILE
+           CLOSE REJECT-FILE.
+       8000-EXIT.
+           EXIT.
