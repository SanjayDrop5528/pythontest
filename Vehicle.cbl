@@ -1,128 +1,543 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLESYSTEM
+      *
+      *    NIGHTLY VEHICLE INVENTORY REPORT.  READS THE VEHICLE-MASTER
+      *    FILE (KEYED ON VEHICLE-ID) AND ITS CAR/TRUCK/MOTORCYCLE
+      *    DETAIL FILES, AND PRODUCES A SUBTOTALED INVENTORY REPORT.
+      *    SUPPORTS CHECKPOINT/RESTART SO A MID-RUN ABEND DOES NOT
+      *    FORCE A FULL RERUN OF THE MASTER FILE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL - REPLACED HARDCODED INITIALIZE
+      *                     PARAGRAPHS WITH VEHICLE-MASTER FILE I/O.
+      *    2026-08-08  DLM  ADDED PRINTED INVENTORY REPORT WITH
+      *                     SUBTOTALS AND GRAND TOTAL.
+      *    2026-08-08  DLM  ADDED CHECKPOINT/RESTART SUPPORT DRIVEN BY
+      *                     CONTROL-CARD-FILE.
+      *    2026-08-08  DLM  SKIP SOLD VEHICLES (STATUS "S") SO THE
+      *                     REPORT ONLY SHOWS ACTIVE INVENTORY.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VehicleSystem.
-       AUTHOR. Developer.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
        DATE-WRITTEN. 2024.
-       
+       DATE-COMPILED.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-MASTER-FILE ASSIGN "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+           SELECT CAR-MASTER-FILE ASSIGN "CARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CAR-ID
+               FILE STATUS IS WS-CD-STATUS.
+
+           SELECT TRUCK-MASTER-FILE ASSIGN "TRKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TD-TRUCK-ID
+               FILE STATUS IS WS-TD-STATUS.
+
+           SELECT BIKE-MASTER-FILE ASSIGN "BIKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BD-BIKE-ID
+               FILE STATUS IS WS-BD-STATUS.
+
+           SELECT INVENTORY-REPORT-FILE ASSIGN "INVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN "CKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+
+           SELECT OLD-CHECKPOINT-FILE ASSIGN "CKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OCK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-BASE.
+           COPY VEHMAST.
+
+       FD  CAR-MASTER-FILE.
+       01  CAR-DETAILS.
+           COPY CARDTL.
+
+       FD  TRUCK-MASTER-FILE.
+       01  TRUCK-DETAILS.
+           COPY TRKDTL.
+
+       FD  BIKE-MASTER-FILE.
+       01  MOTORCYCLE-DETAILS.
+           COPY BIKDTL.
+
+       FD  INVENTORY-REPORT-FILE.
+       01  RPT-LINE                  PIC X(80).
+
+       FD  CONTROL-CARD-FILE.
+       01  CC-RECORD.
+           05  CC-RESTART-FLAG        PIC X(01).
+           05  CC-CHECKPOINT-INTERVAL PIC 9(05).
+
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD.
+           COPY CHKREC.
+
+       FD  OLD-CHECKPOINT-FILE.
+       01  OCK-RECORD.
+           COPY CHKREC.
+
        WORKING-STORAGE SECTION.
-       01 VEHICLE-BASE.
-          05 VEHICLE-ID        PIC 9(5).
-          05 VEHICLE-BRAND     PIC X(20).
-          05 VEHICLE-MODEL     PIC X(20).
-          05 VEHICLE-YEAR      PIC 9(4).
-          05 VEHICLE-COLOR     PIC X(15).
-          05 VEHICLE-PRICE     PIC 9(8)V99.
-       
-       01 CAR-DETAILS.
-          05 CAR-BASE.
-             10 CAR-ID         PIC 9(5).
-             10 CAR-BRAND      PIC X(20).
-             10 CAR-MODEL      PIC X(20).
-             10 CAR-YEAR       PIC 9(4).
-          05 CAR-DOORS         PIC 9(1).
-          05 CAR-FUEL-TYPE     PIC X(10).
-          05 CAR-TRANSMISSION  PIC X(10).
-          05 CAR-MILEAGE       PIC 9(6).
-       
-       01 TRUCK-DETAILS.
-          05 TRUCK-BASE.
-             10 TRUCK-ID       PIC 9(5).
-             10 TRUCK-BRAND    PIC X(20).
-             10 TRUCK-MODEL    PIC X(20).
-             10 TRUCK-YEAR     PIC 9(4).
-          05 TRUCK-CAPACITY    PIC 9(5).
-          05 TRUCK-AXLES       PIC 9(1).
-          05 TRUCK-CARGO-TYPE  PIC X(15).
-          05 TRUCK-WEIGHT      PIC 9(6).
-       
-       01 MOTORCYCLE-DETAILS.
-          05 BIKE-BASE.
-             10 BIKE-ID        PIC 9(5).
-             10 BIKE-BRAND     PIC X(20).
-             10 BIKE-MODEL     PIC X(20).
-             10 BIKE-YEAR      PIC 9(4).
-          05 BIKE-ENGINE-CC    PIC 9(4).
-          05 BIKE-TYPE         PIC X(15).
-       
-       01 WS-COUNTER          PIC 9(2) VALUE 0.
-       01 WS-TOTAL-VEHICLES   PIC 9(3) VALUE 0.
-       
+       01  WS-VM-STATUS               PIC X(02) VALUE "00".
+           88  WS-VM-EOF                      VALUE "10".
+       01  WS-CD-STATUS               PIC X(02) VALUE "00".
+       01  WS-TD-STATUS               PIC X(02) VALUE "00".
+       01  WS-BD-STATUS               PIC X(02) VALUE "00".
+       01  WS-RPT-STATUS              PIC X(02) VALUE "00".
+       01  WS-CC-STATUS               PIC X(02) VALUE "00".
+       01  WS-CK-STATUS               PIC X(02) VALUE "00".
+       01  WS-OCK-STATUS              PIC X(02) VALUE "00".
+
+       01  WS-OPEN-CHECK-STATUS       PIC X(02) VALUE "00".
+       01  WS-OPEN-FILE-NAME          PIC X(21) VALUE SPACES.
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-RESTART-MODE            PIC X(01) VALUE "N".
+           88  WS-IS-RESTART                  VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(05) VALUE 50.
+       01  WS-RECORDS-SINCE-CKPT      PIC 9(05) VALUE 0.
+       01  WS-RESTART-FROM-ID         PIC 9(05) VALUE 0.
+
+       01  WS-COUNTER                 PIC 9(02) VALUE 0.
+       01  WS-TOTAL-VEHICLES          PIC 9(05) VALUE 0.
+       01  WS-CAR-COUNT               PIC 9(05) VALUE 0.
+       01  WS-TRUCK-COUNT             PIC 9(05) VALUE 0.
+       01  WS-BIKE-COUNT              PIC 9(05) VALUE 0.
+
+       01  WS-PAGE-NUMBER             PIC 9(03) VALUE 0.
+       01  WS-LINE-COUNT              PIC 9(02) VALUE 0.
+       01  WS-LINES-PER-PAGE          PIC 9(02) VALUE 50.
+
+       01  WS-SYSTEM-DATE.
+           05  WS-SD-YEAR             PIC 9(04).
+           05  WS-SD-MONTH            PIC 9(02).
+           05  WS-SD-DAY              PIC 9(02).
+       01  WS-RUN-DATE-EDIT           PIC X(10).
+
+       01  WS-EXTRA-LINE              PIC X(30).
+
+       01  HDR-LINE-1.
+           05  FILLER                 PIC X(24) VALUE SPACES.
+           05  FILLER                 PIC X(32)
+               VALUE "DAILY VEHICLE INVENTORY REPORT".
+           05  FILLER                 PIC X(24) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                 PIC X(06) VALUE "DATE: ".
+           05  HL2-RUN-DATE           PIC X(10).
+           05  FILLER                 PIC X(55) VALUE SPACES.
+           05  FILLER                 PIC X(06) VALUE "PAGE: ".
+           05  HL2-PAGE-NUMBER        PIC ZZ9.
+
+       01  HDR-LINE-3                 PIC X(80) VALUE SPACES.
+
+       01  SEC-HDR-LINE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SEC-HDR-TITLE          PIC X(30).
+
+       01  DTL-LINE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DTL-ID                 PIC 9(05).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DTL-BRAND              PIC X(14).
+           05  DTL-MODEL              PIC X(14).
+           05  DTL-YEAR               PIC 9(04).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DTL-PRICE              PIC $$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DTL-EXTRA              PIC X(21).
+
+       01  SUB-LINE.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  SUB-TITLE              PIC X(25).
+           05  SUB-COUNT              PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(05) VALUE " UNIT".
+
+       01  GRAND-LINE.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(25)
+               VALUE "TOTAL VEHICLES ON LOT....".
+           05  GRAND-COUNT            PIC ZZ,ZZ9.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM INITIALIZE-VEHICLE.
-           PERFORM INITIALIZE-CAR.
-           PERFORM INITIALIZE-TRUCK.
-           PERFORM INITIALIZE-MOTORCYCLE.
-           PERFORM DISPLAY-ALL-VEHICLES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-VEHICLES THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
            STOP RUN.
-       
-       INITIALIZE-VEHICLE.
-           MOVE 10001 TO VEHICLE-ID.
-           MOVE "Toyota" TO VEHICLE-BRAND.
-           MOVE "Camry" TO VEHICLE-MODEL.
-           MOVE 2024 TO VEHICLE-YEAR.
-           MOVE "Silver" TO VEHICLE-COLOR.
-           MOVE 35000.00 TO VEHICLE-PRICE.
-       
-       INITIALIZE-CAR.
-           MOVE 10002 TO CAR-ID.
-           MOVE "Honda" TO CAR-BRAND.
-           MOVE "Civic" TO CAR-MODEL.
-           MOVE 2023 TO CAR-YEAR.
-           MOVE 4 TO CAR-DOORS.
-           MOVE "Petrol" TO CAR-FUEL-TYPE.
-           MOVE "Automatic" TO CAR-TRANSMISSION.
-           MOVE 15000 TO CAR-MILEAGE.
-       
-       INITIALIZE-TRUCK.
-           MOVE 10003 TO TRUCK-ID.
-           MOVE "Ford" TO TRUCK-BRAND.
-           MOVE "F-150" TO TRUCK-MODEL.
-           MOVE 2024 TO TRUCK-YEAR.
-           MOVE 5000 TO TRUCK-CAPACITY.
-           MOVE 2 TO TRUCK-AXLES.
-           MOVE "General" TO TRUCK-CARGO-TYPE.
-           MOVE 8500 TO TRUCK-WEIGHT.
-       
-       INITIALIZE-MOTORCYCLE.
-           MOVE 10004 TO BIKE-ID.
-           MOVE "Yamaha" TO BIKE-BRAND.
-           MOVE "R15" TO BIKE-MODEL.
-           MOVE 2023 TO BIKE-YEAR.
-           MOVE 155 TO BIKE-ENGINE-CC.
-           MOVE "Sport" TO BIKE-TYPE.
-       
-       DISPLAY-ALL-VEHICLES.
-           DISPLAY "=== VEHICLE INVENTORY ===".
-           DISPLAY " ".
-           DISPLAY "Base Vehicle:".
-           DISPLAY "ID: " VEHICLE-ID.
-           DISPLAY "Brand: " VEHICLE-BRAND.
-           DISPLAY "Model: " VEHICLE-MODEL.
-           DISPLAY "Year: " VEHICLE-YEAR.
-           DISPLAY "Color: " VEHICLE-COLOR.
-           DISPLAY "Price: $" VEHICLE-PRICE.
-           DISPLAY " ".
-           DISPLAY "Car Details:".
-           DISPLAY "ID: " CAR-ID.
-           DISPLAY "Brand: " CAR-BRAND " " CAR-MODEL.
-           DISPLAY "Doors: " CAR-DOORS.
-           DISPLAY "Fuel: " CAR-FUEL-TYPE.
-           DISPLAY "Transmission: " CAR-TRANSMISSION.
-           DISPLAY " ".
-           DISPLAY "Truck Details:".
-           DISPLAY "ID: " TRUCK-ID.
-           DISPLAY "Brand: " TRUCK-BRAND " " TRUCK-MODEL.
-           DISPLAY "Capacity: " TRUCK-CAPACITY " lbs".
-           DISPLAY "Axles: " TRUCK-AXLES.
-           DISPLAY " ".
-           DISPLAY "Motorcycle Details:".
-           DISPLAY "ID: " BIKE-ID.
-           DISPLAY "Brand: " BIKE-BRAND " " BIKE-MODEL.
-           DISPLAY "Engine: " BIKE-ENGINE-CC " CC".
-           DISPLAY "Type: " BIKE-TYPE.
+
+      ******************************************************************
+      *    1000-INITIALIZE
+      *    OPENS ALL FILES, READS THE CONTROL CARD FOR RESTART MODE
+      *    AND CHECKPOINT INTERVAL, POSITIONS THE MASTER FILE FOR A
+      *    RESTART WHEN REQUESTED, WRITES THE FIRST REPORT HEADER, AND
+      *    PRIMES THE READ LOOP.
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SD-MONTH TO WS-RUN-DATE-EDIT(1:2)
+           MOVE "/" TO WS-RUN-DATE-EDIT(3:1)
+           MOVE WS-SD-DAY TO WS-RUN-DATE-EDIT(4:2)
+           MOVE "/" TO WS-RUN-DATE-EDIT(6:1)
+           MOVE WS-SD-YEAR TO WS-RUN-DATE-EDIT(7:4)
+
+           OPEN INPUT VEHICLE-MASTER-FILE
+           MOVE "VEHICLE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VM-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN INPUT CAR-MASTER-FILE
+           MOVE "CAR-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-CD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN INPUT TRUCK-MASTER-FILE
+           MOVE "TRUCK-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-TD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN INPUT BIKE-MASTER-FILE
+           MOVE "BIKE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-BD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT
+           IF WS-IS-RESTART
+               PERFORM 1200-POSITION-FOR-RESTART THRU 1200-EXIT
+           END-IF
+           PERFORM 1150-OPEN-RUN-OUTPUT-FILES THRU 1150-EXIT
+
+           PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT
+           PERFORM 2100-READ-VEHICLE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-CHECK-REQUIRED-OPEN
+      *    A FAILED OPEN ON ANY OF THE FILES THIS RUN DEPENDS ON IS
+      *    FATAL - THERE IS NOTHING USEFUL TO REPORT WITHOUT THEM.
+      ******************************************************************
+       1050-CHECK-REQUIRED-OPEN.
+           IF WS-OPEN-CHECK-STATUS NOT = "00"
+               DISPLAY WS-OPEN-FILE-NAME
+                   " OPEN FAILED, STATUS " WS-OPEN-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-RUN-OUTPUT-FILES
+      *    ON A NORMAL RUN THE REPORT AND CHECKPOINT FILES START
+      *    CLEAN.  ON A RESTART THE REPORT FILE ALREADY HOLDS THE
+      *    PRE-ABEND PAGES AND MUST BE EXTENDED, NOT TRUNCATED, SO THE
+      *    SUBTOTALS PRINTED LATER STILL SUM TO THE GRAND TOTAL.  THE
+      *    CHECKPOINT FILE ITSELF STARTS A FRESH RECORD SEQUENCE EVERY
+      *    RUN - 1200-POSITION-FOR-RESTART HAS ALREADY READ THE PRIOR
+      *    RUN'S LAST CHECKPOINT RECORD OUT OF IT BEFORE THIS PARAGRAPH
+      *    IS REACHED, SO TRUNCATING IT HERE LOSES NOTHING.
+      ******************************************************************
+       1150-OPEN-RUN-OUTPUT-FILES.
+           IF WS-IS-RESTART
+               OPEN EXTEND INVENTORY-REPORT-FILE
+               IF WS-RPT-STATUS NOT = "00"
+                   OPEN OUTPUT INVENTORY-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT INVENTORY-REPORT-FILE
+           END-IF
+           MOVE "INVENTORY-REPORT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-RPT-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "CHECKPOINT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-CK-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT.
+       1150-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CC-STATUS NOT = "00"
+               GO TO 1100-EXIT
+           END-IF
+           READ CONTROL-CARD-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CC-RESTART-FLAG TO WS-RESTART-MODE
+                   IF CC-CHECKPOINT-INTERVAL > 0
+                       MOVE CC-CHECKPOINT-INTERVAL
+                           TO WS-CHECKPOINT-INTERVAL
+                   END-IF
+           END-READ
+           CLOSE CONTROL-CARD-FILE.
+       1100-EXIT.
+           EXIT.
+
+       1200-POSITION-FOR-RESTART.
+           OPEN INPUT OLD-CHECKPOINT-FILE
+           IF WS-OCK-STATUS NOT = "00"
+               DISPLAY "RESTART REQUESTED BUT CKPOINT STATUS "
+                   WS-OCK-STATUS " - CANNOT POSITION FOR RESTART"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-OCK-STATUS NOT = "00"
+               READ OLD-CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-OCK-STATUS
+                   NOT AT END
+                       MOVE CK-LAST-VEHICLE-ID IN OCK-RECORD
+                           TO WS-RESTART-FROM-ID
+                       MOVE CK-RECORDS-PROCESSED IN OCK-RECORD
+                           TO WS-TOTAL-VEHICLES
+                       MOVE CK-CAR-COUNT IN OCK-RECORD
+                           TO WS-CAR-COUNT
+                       MOVE CK-TRUCK-COUNT IN OCK-RECORD
+                           TO WS-TRUCK-COUNT
+                       MOVE CK-BIKE-COUNT IN OCK-RECORD
+                           TO WS-BIKE-COUNT
+                       MOVE CK-PAGE-NUMBER IN OCK-RECORD
+                           TO WS-PAGE-NUMBER
+               END-READ
+           END-PERFORM
+           CLOSE OLD-CHECKPOINT-FILE
+           MOVE WS-RESTART-FROM-ID TO VM-VEHICLE-ID
+           START VEHICLE-MASTER-FILE KEY > VM-VEHICLE-ID
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+           END-START.
+       1200-EXIT.
+           EXIT.
+
+       1300-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-RUN-DATE-EDIT TO HL2-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO HL2-PAGE-NUMBER
+           WRITE RPT-LINE FROM HDR-LINE-1
+           WRITE RPT-LINE FROM HDR-LINE-2
+           WRITE RPT-LINE FROM HDR-LINE-3
+           MOVE 3 TO WS-LINE-COUNT.
+       1300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-VEHICLES
+      *    ONE PASS PER VEHICLE-MASTER RECORD ALREADY IN HAND.  SOLD
+      *    VEHICLES ARE SKIPPED FROM THE ACTIVE-INVENTORY REPORT.  A
+      *    CHECKPOINT IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+      ******************************************************************
+       2000-PROCESS-VEHICLES.
+           IF VM-STATUS-ACTIVE
+               ADD 1 TO WS-TOTAL-VEHICLES
+               ADD 1 TO WS-RECORDS-SINCE-CKPT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT
+               END-IF
+               EVALUATE TRUE
+                   WHEN VM-TYPE-CAR
+                       PERFORM 2210-PRINT-CAR THRU 2210-EXIT
+                   WHEN VM-TYPE-TRUCK
+                       PERFORM 2220-PRINT-TRUCK THRU 2220-EXIT
+                   WHEN VM-TYPE-MOTORCYCLE
+                       PERFORM 2230-PRINT-BIKE THRU 2230-EXIT
+               END-EVALUATE
+               IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+               END-IF
+           END-IF
+           PERFORM 2100-READ-VEHICLE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-VEHICLE.
+           READ VEHICLE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2210-PRINT-CAR.
+           MOVE SPACES TO SEC-HDR-LINE
+           IF WS-CAR-COUNT = 0
+               MOVE "CAR DETAILS" TO SEC-HDR-TITLE
+               WRITE RPT-LINE FROM SEC-HDR-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF
+           MOVE VM-VEHICLE-ID TO CD-CAR-ID
+           READ CAR-MASTER-FILE KEY IS CD-CAR-ID
+               INVALID KEY
+                   DISPLAY "NO CAR DETAIL FOR ID " VM-VEHICLE-ID
+                   GO TO 2210-EXIT
+           END-READ
+           MOVE VM-VEHICLE-ID TO DTL-ID
+           MOVE VM-VEHICLE-BRAND TO DTL-BRAND
+           MOVE VM-VEHICLE-MODEL TO DTL-MODEL
+           MOVE VM-VEHICLE-YEAR TO DTL-YEAR
+           MOVE VM-VEHICLE-PRICE TO DTL-PRICE
+           MOVE SPACES TO WS-EXTRA-LINE
+           STRING CD-DOORS " DR " DELIMITED BY SIZE
+               CD-FUEL-TYPE DELIMITED BY SPACE
+               INTO WS-EXTRA-LINE
+           MOVE WS-EXTRA-LINE TO DTL-EXTRA
+           WRITE RPT-LINE FROM DTL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-CAR-COUNT.
+       2210-EXIT.
+           EXIT.
+
+       2220-PRINT-TRUCK.
+           MOVE SPACES TO SEC-HDR-LINE
+           IF WS-TRUCK-COUNT = 0
+               MOVE "TRUCK DETAILS" TO SEC-HDR-TITLE
+               WRITE RPT-LINE FROM SEC-HDR-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF
+           MOVE VM-VEHICLE-ID TO TD-TRUCK-ID
+           READ TRUCK-MASTER-FILE KEY IS TD-TRUCK-ID
+               INVALID KEY
+                   DISPLAY "NO TRUCK DETAIL FOR ID " VM-VEHICLE-ID
+                   GO TO 2220-EXIT
+           END-READ
+           MOVE VM-VEHICLE-ID TO DTL-ID
+           MOVE VM-VEHICLE-BRAND TO DTL-BRAND
+           MOVE VM-VEHICLE-MODEL TO DTL-MODEL
+           MOVE VM-VEHICLE-YEAR TO DTL-YEAR
+           MOVE VM-VEHICLE-PRICE TO DTL-PRICE
+           MOVE SPACES TO WS-EXTRA-LINE
+           STRING TD-AXLES " AXLE " DELIMITED BY SIZE
+               TD-CARGO-TYPE DELIMITED BY SPACE
+               INTO WS-EXTRA-LINE
+           MOVE WS-EXTRA-LINE TO DTL-EXTRA
+           WRITE RPT-LINE FROM DTL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TRUCK-COUNT.
+       2220-EXIT.
+           EXIT.
+
+       2230-PRINT-BIKE.
+           MOVE SPACES TO SEC-HDR-LINE
+           IF WS-BIKE-COUNT = 0
+               MOVE "MOTORCYCLE DETAILS" TO SEC-HDR-TITLE
+               WRITE RPT-LINE FROM SEC-HDR-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF
+           MOVE VM-VEHICLE-ID TO BD-BIKE-ID
+           READ BIKE-MASTER-FILE KEY IS BD-BIKE-ID
+               INVALID KEY
+                   DISPLAY "NO BIKE DETAIL FOR ID " VM-VEHICLE-ID
+                   GO TO 2230-EXIT
+           END-READ
+           MOVE VM-VEHICLE-ID TO DTL-ID
+           MOVE VM-VEHICLE-BRAND TO DTL-BRAND
+           MOVE VM-VEHICLE-MODEL TO DTL-MODEL
+           MOVE VM-VEHICLE-YEAR TO DTL-YEAR
+           MOVE VM-VEHICLE-PRICE TO DTL-PRICE
+           MOVE SPACES TO WS-EXTRA-LINE
+           STRING BD-ENGINE-CC " CC " DELIMITED BY SIZE
+               BD-TYPE DELIMITED BY SPACE
+               INTO WS-EXTRA-LINE
+           MOVE WS-EXTRA-LINE TO DTL-EXTRA
+           WRITE RPT-LINE FROM DTL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-BIKE-COUNT.
+       2230-EXIT.
+           EXIT.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE VM-VEHICLE-ID TO CK-LAST-VEHICLE-ID IN CK-RECORD
+           MOVE WS-TOTAL-VEHICLES
+               TO CK-RECORDS-PROCESSED IN CK-RECORD
+           MOVE WS-CAR-COUNT TO CK-CAR-COUNT IN CK-RECORD
+           MOVE WS-TRUCK-COUNT TO CK-TRUCK-COUNT IN CK-RECORD
+           MOVE WS-BIKE-COUNT TO CK-BIKE-COUNT IN CK-RECORD
+           MOVE WS-PAGE-NUMBER TO CK-PAGE-NUMBER IN CK-RECORD
+           MOVE WS-SD-YEAR TO CK-RUN-DATE IN CK-RECORD(1:4)
+           MOVE WS-SD-MONTH TO CK-RUN-DATE IN CK-RECORD(5:2)
+           MOVE WS-SD-DAY TO CK-RUN-DATE IN CK-RECORD(7:2)
+           MOVE 0 TO CK-RUN-TIME IN CK-RECORD
+           WRITE CK-RECORD
+           MOVE 0 TO WS-RECORDS-SINCE-CKPT.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE
+      *    WRITES THE SUBTOTAL AND GRAND-TOTAL LINES, A FINAL
+      *    CHECKPOINT RECORD, AND CLOSES EVERY FILE.
+      ******************************************************************
+       8000-TERMINATE.
+           IF WS-CAR-COUNT > 0
+               MOVE "CAR SUBTOTAL............." TO SUB-TITLE
+               MOVE WS-CAR-COUNT TO SUB-COUNT
+               WRITE RPT-LINE FROM SUB-LINE
+           END-IF
+           IF WS-TRUCK-COUNT > 0
+               MOVE "TRUCK SUBTOTAL..........." TO SUB-TITLE
+               MOVE WS-TRUCK-COUNT TO SUB-COUNT
+               WRITE RPT-LINE FROM SUB-LINE
+           END-IF
+           IF WS-BIKE-COUNT > 0
+               MOVE "MOTORCYCLE SUBTOTAL......" TO SUB-TITLE
+               MOVE WS-BIKE-COUNT TO SUB-COUNT
+               WRITE RPT-LINE FROM SUB-LINE
+           END-IF
+           MOVE WS-TOTAL-VEHICLES TO GRAND-COUNT
+           WRITE RPT-LINE FROM GRAND-LINE
+
+           MOVE VM-VEHICLE-ID TO CK-LAST-VEHICLE-ID IN CK-RECORD
+           MOVE WS-TOTAL-VEHICLES
+               TO CK-RECORDS-PROCESSED IN CK-RECORD
+           MOVE WS-CAR-COUNT TO CK-CAR-COUNT IN CK-RECORD
+           MOVE WS-TRUCK-COUNT TO CK-TRUCK-COUNT IN CK-RECORD
+           MOVE WS-BIKE-COUNT TO CK-BIKE-COUNT IN CK-RECORD
+           MOVE WS-PAGE-NUMBER TO CK-PAGE-NUMBER IN CK-RECORD
+           MOVE WS-SD-YEAR TO CK-RUN-DATE IN CK-RECORD(1:4)
+           MOVE WS-SD-MONTH TO CK-RUN-DATE IN CK-RECORD(5:2)
+           MOVE WS-SD-DAY TO CK-RUN-DATE IN CK-RECORD(7:2)
+           MOVE 0 TO CK-RUN-TIME IN CK-RECORD
+           WRITE CK-RECORD
+
+           CLOSE VEHICLE-MASTER-FILE
+           CLOSE CAR-MASTER-FILE
+           CLOSE TRUCK-MASTER-FILE
+           CLOSE BIKE-MASTER-FILE
+           CLOSE INVENTORY-REPORT-FILE
+           CLOSE CHECKPOINT-FILE.
+       8000-EXIT.
+           EXIT.
