@@ -0,0 +1,304 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLEVALUE
+      *
+      *    MONTHLY DEPRECIATION / CURRENT-VALUE RECALCULATION BATCH.
+      *    WALKS VEHICLE-MASTER, DEPRECIATES EACH ACTIVE VEHICLE OFF
+      *    ITS ORIGINAL VEHICLE-PRICE BASED ON AGE (FROM VEHICLE-YEAR)
+      *    AND ITS TYPE-SPECIFIC WEAR FIELD (CAR-MILEAGE, TRUCK-
+      *    WEIGHT, BIKE-ENGINE-CC), WRITES VM-CURRENT-VALUE BACK TO
+      *    THE MASTER ALONGSIDE THE UNCHANGED ORIGINAL VEHICLE-PRICE,
+      *    AND PRODUCES A VALUATION REPORT SHOWING BOTH FIGURES.
+      *
+      *    DEPRECIATION MODEL
+      *       BASE RATE  - 8 PERCENT OF ORIGINAL PRICE PER YEAR OF AGE,
+      *                    FLOORED AT 20 PERCENT OF ORIGINAL PRICE.
+      *       CAR        - AN ADDITIONAL 1 PERCENT PER 10,000 MILES ON
+      *                    CAR-MILEAGE.
+      *       TRUCK      - AN ADDITIONAL 1 PERCENT PER 2,000 LBS ON
+      *                    TRUCK-WEIGHT, REFLECTING HEAVIER DUTY WEAR.
+      *       MOTORCYCLE - NO ADDITIONAL WEAR FACTOR; BIKE-ENGINE-CC
+      *                    IS A SPEC, NOT A WEAR MEASURE, SO ONLY THE
+      *                    AGE-BASED BASE RATE APPLIES.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VehicleValue.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-MASTER-FILE ASSIGN "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+           SELECT CAR-MASTER-FILE ASSIGN "CARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CAR-ID
+               FILE STATUS IS WS-CD-STATUS.
+
+           SELECT TRUCK-MASTER-FILE ASSIGN "TRKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TD-TRUCK-ID
+               FILE STATUS IS WS-TD-STATUS.
+
+           SELECT BIKE-MASTER-FILE ASSIGN "BIKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BD-BIKE-ID
+               FILE STATUS IS WS-BD-STATUS.
+
+           SELECT VALUATION-REPORT-FILE ASSIGN "VALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-BASE.
+           COPY VEHMAST.
+
+       FD  CAR-MASTER-FILE.
+       01  CAR-DETAILS.
+           COPY CARDTL.
+
+       FD  TRUCK-MASTER-FILE.
+       01  TRUCK-DETAILS.
+           COPY TRKDTL.
+
+       FD  BIKE-MASTER-FILE.
+       01  MOTORCYCLE-DETAILS.
+           COPY BIKDTL.
+
+       FD  VALUATION-REPORT-FILE.
+       01  VR-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VM-STATUS               PIC X(02) VALUE "00".
+           88  WS-VM-EOF                      VALUE "10".
+       01  WS-CD-STATUS               PIC X(02) VALUE "00".
+       01  WS-TD-STATUS               PIC X(02) VALUE "00".
+       01  WS-BD-STATUS               PIC X(02) VALUE "00".
+       01  WS-VR-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-SYSTEM-DATE.
+           05  WS-SD-YEAR             PIC 9(04).
+           05  WS-SD-MONTH            PIC 9(02).
+           05  WS-SD-DAY              PIC 9(02).
+       01  WS-VALUE-AS-OF-DATE        PIC 9(08).
+
+       01  WS-AGE-YEARS               PIC 9(04).
+       01  WS-DEPR-PERCENT            PIC S9(03)V99.
+       01  WS-WEAR-PERCENT            PIC S9(03)V99.
+       01  WS-FLOOR-PERCENT           PIC S9(03)V99 VALUE 20.
+       01  WS-RETAINED-PERCENT        PIC S9(03)V99.
+       01  WS-DEPRECIATION-AMT        PIC 9(08)V99.
+       01  WS-CURRENT-VALUE           PIC 9(08)V99.
+       01  WS-VEHICLE-COUNT           PIC 9(05) VALUE 0.
+
+       01  WS-OPEN-CHECK-STATUS       PIC X(02) VALUE "00".
+       01  WS-OPEN-FILE-NAME          PIC X(21) VALUE SPACES.
+
+       01  HDR-LINE-1                 PIC X(80) VALUE
+           "           MONTHLY VEHICLE VALUATION REPORT".
+       01  HDR-LINE-2.
+           05  FILLER                 PIC X(06) VALUE "DATE: ".
+           05  HL2-DATE               PIC 9999/99/99.
+           05  FILLER                 PIC X(64) VALUE SPACES.
+       01  HDR-LINE-3.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(06) VALUE "ID".
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(06) VALUE "YEAR".
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(16) VALUE
+               "ORIGINAL PRICE".
+           05  FILLER                 PIC X(16) VALUE
+               "CURRENT VALUE".
+           05  FILLER                 PIC X(10) VALUE "PCT LOST".
+
+       01  VR-DETAIL-LINE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  VRD-ID                 PIC 9(05).
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  VRD-YEAR               PIC 9(04).
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  VRD-ORIGINAL           PIC $$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  VRD-CURRENT            PIC $$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  VRD-PCT-LOST           PIC ZZ9.99.
+           05  FILLER                 PIC X(01) VALUE "%".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-VEHICLES THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SD-YEAR TO WS-VALUE-AS-OF-DATE(1:4)
+           MOVE WS-SD-MONTH TO WS-VALUE-AS-OF-DATE(5:2)
+           MOVE WS-SD-DAY TO WS-VALUE-AS-OF-DATE(7:2)
+           OPEN I-O VEHICLE-MASTER-FILE
+           MOVE "VEHICLE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VM-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN INPUT CAR-MASTER-FILE
+           MOVE "CAR-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-CD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN INPUT TRUCK-MASTER-FILE
+           MOVE "TRUCK-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-TD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN INPUT BIKE-MASTER-FILE
+           MOVE "BIKE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-BD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN OUTPUT VALUATION-REPORT-FILE
+           MOVE "VALUATION-REPORT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VR-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           MOVE WS-SYSTEM-DATE TO HL2-DATE
+           WRITE VR-LINE FROM HDR-LINE-1
+           WRITE VR-LINE FROM HDR-LINE-2
+           WRITE VR-LINE FROM HDR-LINE-3
+           PERFORM 2100-READ-VEHICLE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-CHECK-REQUIRED-OPEN
+      *    A FAILED OPEN ON ANY OF THE FILES THIS RUN DEPENDS ON IS
+      *    FATAL - THERE IS NOTHING TO REVALUE WITHOUT THEM.
+      ******************************************************************
+       1050-CHECK-REQUIRED-OPEN.
+           IF WS-OPEN-CHECK-STATUS NOT = "00"
+               DISPLAY WS-OPEN-FILE-NAME
+                   " OPEN FAILED, STATUS " WS-OPEN-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       2000-PROCESS-VEHICLES.
+           IF VM-STATUS-ACTIVE
+               PERFORM 3000-CALCULATE-VALUE THRU 3000-EXIT
+               PERFORM 4000-UPDATE-MASTER THRU 4000-EXIT
+               PERFORM 5000-PRINT-VALUATION THRU 5000-EXIT
+               ADD 1 TO WS-VEHICLE-COUNT
+           END-IF
+           PERFORM 2100-READ-VEHICLE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-VEHICLE.
+           READ VEHICLE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-CALCULATE-VALUE
+      *    DERIVES WS-CURRENT-VALUE FROM VM-VEHICLE-PRICE USING THE
+      *    AGE-BASED BASE RATE PLUS THE TYPE-SPECIFIC WEAR FACTOR.
+      ******************************************************************
+       3000-CALCULATE-VALUE.
+           COMPUTE WS-AGE-YEARS = WS-SD-YEAR - VM-VEHICLE-YEAR
+           IF WS-AGE-YEARS < 0
+               MOVE 0 TO WS-AGE-YEARS
+           END-IF
+           COMPUTE WS-DEPR-PERCENT = WS-AGE-YEARS * 8
+
+           MOVE 0 TO WS-WEAR-PERCENT
+           EVALUATE TRUE
+               WHEN VM-TYPE-CAR
+                   PERFORM 3100-CAR-WEAR THRU 3100-EXIT
+               WHEN VM-TYPE-TRUCK
+                   PERFORM 3200-TRUCK-WEAR THRU 3200-EXIT
+           END-EVALUATE
+
+           COMPUTE WS-RETAINED-PERCENT =
+               100 - WS-DEPR-PERCENT - WS-WEAR-PERCENT
+           IF WS-RETAINED-PERCENT < WS-FLOOR-PERCENT
+               MOVE WS-FLOOR-PERCENT TO WS-RETAINED-PERCENT
+           END-IF
+
+           COMPUTE WS-CURRENT-VALUE ROUNDED =
+               VM-VEHICLE-PRICE * WS-RETAINED-PERCENT / 100.
+       3000-EXIT.
+           EXIT.
+
+       3100-CAR-WEAR.
+           MOVE VM-VEHICLE-ID TO CD-CAR-ID
+           READ CAR-MASTER-FILE
+               INVALID KEY
+                   GO TO 3100-EXIT
+           END-READ
+           COMPUTE WS-WEAR-PERCENT = CD-MILEAGE / 10000.
+       3100-EXIT.
+           EXIT.
+
+       3200-TRUCK-WEAR.
+           MOVE VM-VEHICLE-ID TO TD-TRUCK-ID
+           READ TRUCK-MASTER-FILE
+               INVALID KEY
+                   GO TO 3200-EXIT
+           END-READ
+           COMPUTE WS-WEAR-PERCENT = TD-WEIGHT / 2000.
+       3200-EXIT.
+           EXIT.
+
+       4000-UPDATE-MASTER.
+           MOVE WS-CURRENT-VALUE TO VM-CURRENT-VALUE
+           MOVE WS-VALUE-AS-OF-DATE TO VM-VALUE-AS-OF-DATE
+           REWRITE VEHICLE-BASE.
+       4000-EXIT.
+           EXIT.
+
+       5000-PRINT-VALUATION.
+           MOVE VM-VEHICLE-ID TO VRD-ID
+           MOVE VM-VEHICLE-YEAR TO VRD-YEAR
+           MOVE VM-VEHICLE-PRICE TO VRD-ORIGINAL
+           MOVE WS-CURRENT-VALUE TO VRD-CURRENT
+           COMPUTE VRD-PCT-LOST ROUNDED =
+               100 - WS-RETAINED-PERCENT
+           WRITE VR-LINE FROM VR-DETAIL-LINE.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           DISPLAY "VEHICLES REVALUED: " WS-VEHICLE-COUNT
+           CLOSE VEHICLE-MASTER-FILE
+           CLOSE CAR-MASTER-FILE
+           CLOSE TRUCK-MASTER-FILE
+           CLOSE BIKE-MASTER-FILE
+           CLOSE VALUATION-REPORT-FILE.
+       8000-EXIT.
+           EXIT.
