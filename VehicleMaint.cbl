@@ -0,0 +1,597 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLEMAINT
+      *
+      *    ADD/CHANGE/DELETE MAINTENANCE OF VEHICLE-MASTER AND ITS
+      *    CAR/TRUCK/MOTORCYCLE DETAIL RECORD, DRIVEN BY TRANSACTIONS
+      *    ON VEHICLE-MAINTENANCE-TRANSACTION-FILE.  ADD AND CHANGE
+      *    TRANSACTIONS ARE EDITED BY VEHICLEEDIT BEFORE THEY ARE
+      *    APPLIED.  EVERY ADD, CHANGE, AND DELETE WRITES A BEFORE/
+      *    AFTER AUDIT RECORD CARRYING A TIMESTAMP AND OPERATOR ID.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VehicleMaint.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN "VEHTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+
+           SELECT VEHICLE-MASTER-FILE ASSIGN "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+           SELECT CAR-MASTER-FILE ASSIGN "CARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CAR-ID
+               FILE STATUS IS WS-CD-STATUS.
+
+           SELECT TRUCK-MASTER-FILE ASSIGN "TRKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TD-TRUCK-ID
+               FILE STATUS IS WS-TD-STATUS.
+
+           SELECT BIKE-MASTER-FILE ASSIGN "BIKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BD-BIKE-ID
+               FILE STATUS IS WS-BD-STATUS.
+
+           SELECT REJECT-FILE ASSIGN "VEHREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN "VEHAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRAN-RECORD.
+           COPY TRANREC.
+
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-BASE.
+           COPY VEHMAST.
+
+       FD  CAR-MASTER-FILE.
+       01  CAR-DETAILS.
+           COPY CARDTL.
+
+       FD  TRUCK-MASTER-FILE.
+       01  TRUCK-DETAILS.
+           COPY TRKDTL.
+
+       FD  BIKE-MASTER-FILE.
+       01  MOTORCYCLE-DETAILS.
+           COPY BIKDTL.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           COPY REJREC.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TR-STATUS               PIC X(02) VALUE "00".
+       01  WS-VM-STATUS               PIC X(02) VALUE "00".
+       01  WS-CD-STATUS               PIC X(02) VALUE "00".
+       01  WS-TD-STATUS               PIC X(02) VALUE "00".
+       01  WS-BD-STATUS               PIC X(02) VALUE "00".
+       01  WS-RJ-STATUS               PIC X(02) VALUE "00".
+       01  WS-AU-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-ADDED-COUNT             PIC 9(05) VALUE 0.
+       01  WS-CHANGED-COUNT           PIC 9(05) VALUE 0.
+       01  WS-DELETED-COUNT           PIC 9(05) VALUE 0.
+       01  WS-REJECTED-COUNT          PIC 9(05) VALUE 0.
+
+       01  WS-SYSTEM-DATE             PIC 9(08).
+       01  WS-SYSTEM-TIME             PIC 9(06).
+
+       01  WS-BEFORE-PRICE            PIC 9(08)V99.
+       01  WS-BEFORE-DETAIL           PIC X(20).
+       01  WS-AFTER-DETAIL            PIC X(20).
+       01  WS-BEFORE-EDIT             PIC $$,$$$,$$9.99.
+       01  WS-AFTER-EDIT              PIC $$,$$$,$$9.99.
+
+       01  WS-OPEN-CHECK-STATUS       PIC X(02) VALUE "00".
+       01  WS-OPEN-FILE-NAME          PIC X(21) VALUE SPACES.
+
+       01  LK-VEHICLE-YEAR            PIC 9(04).
+       01  LK-VEHICLE-PRICE           PIC 9(08)V99.
+       01  LK-TYPE-CODE               PIC X(01).
+       01  LK-TYPE-FIELD              PIC 9(06).
+       01  LK-VALID-FLAG              PIC X(01).
+           88  LK-IS-VALID                    VALUE "Y".
+       01  LK-REASON-CODE             PIC 9(02).
+       01  LK-REASON-TEXT             PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           OPEN INPUT TRANSACTION-FILE
+           MOVE "TRANSACTION-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-TR-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN I-O VEHICLE-MASTER-FILE
+           MOVE "VEHICLE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VM-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN I-O CAR-MASTER-FILE
+           MOVE "CAR-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-CD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN I-O TRUCK-MASTER-FILE
+           MOVE "TRUCK-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-TD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           OPEN I-O BIKE-MASTER-FILE
+           MOVE "BIKE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-BD-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 1150-OPEN-REJECT-FILE THRU 1150-EXIT
+           MOVE "REJECT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-RJ-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 1100-OPEN-AUDIT-LOG THRU 1100-EXIT
+           MOVE "AUDIT-LOG-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-AU-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-CHECK-REQUIRED-OPEN
+      *    A FAILED OPEN ON ANY OF THE FILES THIS RUN DEPENDS ON IS
+      *    FATAL - THERE IS NOTHING TO MAINTAIN WITHOUT THEM.
+      ******************************************************************
+       1050-CHECK-REQUIRED-OPEN.
+           IF WS-OPEN-CHECK-STATUS NOT = "00"
+               DISPLAY WS-OPEN-FILE-NAME
+                   " OPEN FAILED, STATUS " WS-OPEN-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AU-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-REJECT-FILE
+      *    THIS PROGRAM RUNS REPEATEDLY AS FRONT-DESK TRANSACTIONS COME
+      *    IN, SO THE REJECT FILE IS EXTENDED LIKE THE AUDIT LOG RATHER
+      *    THAN OPENED OUTPUT - AN UNWORKED REJECT FROM A PRIOR RUN MUST
+      *    NOT BE DESTROYED BY THE NEXT RUN.
+      ******************************************************************
+       1150-OPEN-REJECT-FILE.
+           OPEN EXTEND REJECT-FILE
+           IF WS-RJ-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN TR-ACTION-ADD
+                   PERFORM 3000-APPLY-ADD THRU 3000-EXIT
+               WHEN TR-ACTION-CHANGE
+                   PERFORM 4000-APPLY-CHANGE THRU 4000-EXIT
+               WHEN TR-ACTION-DELETE
+                   PERFORM 5000-APPLY-DELETE THRU 5000-EXIT
+               WHEN OTHER
+                   DISPLAY "UNKNOWN ACTION CODE " TR-ACTION-CODE
+           END-EVALUATE
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-APPLY-ADD
+      *    EDITS AND ADDS A NEW VEHICLE TO VEHICLE-MASTER AND THE
+      *    MATCHING DETAIL FILE.
+      ******************************************************************
+       3000-APPLY-ADD.
+           PERFORM 6000-EDIT-TRANSACTION THRU 6000-EXIT
+           IF NOT LK-IS-VALID
+               PERFORM 7000-WRITE-REJECT THRU 7000-EXIT
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE TR-VEHICLE-ID TO VM-VEHICLE-ID
+           MOVE TR-TYPE-CODE TO VM-VEHICLE-TYPE-CODE
+           MOVE TR-VEHICLE-BRAND TO VM-VEHICLE-BRAND
+           MOVE TR-VEHICLE-MODEL TO VM-VEHICLE-MODEL
+           MOVE TR-VEHICLE-YEAR TO VM-VEHICLE-YEAR
+           MOVE TR-VEHICLE-COLOR TO VM-VEHICLE-COLOR
+           MOVE TR-VEHICLE-PRICE TO VM-VEHICLE-PRICE
+           MOVE TR-VEHICLE-PRICE TO VM-CURRENT-VALUE
+           MOVE 0 TO VM-VALUE-AS-OF-DATE
+           SET VM-STATUS-ACTIVE TO TRUE
+           WRITE VEHICLE-BASE
+               INVALID KEY
+                   DISPLAY "ADD FAILED - DUPLICATE ID "
+                       TR-VEHICLE-ID
+                   GO TO 3000-EXIT
+           END-WRITE
+
+           EVALUATE TR-TYPE-CODE
+               WHEN "C"
+                   MOVE TR-VEHICLE-ID TO CD-CAR-ID
+                   MOVE TR-CAR-DOORS TO CD-DOORS
+                   MOVE TR-CAR-FUEL-TYPE TO CD-FUEL-TYPE
+                   MOVE TR-CAR-TRANSMISSION TO CD-TRANSMISSION
+                   MOVE TR-CAR-MILEAGE TO CD-MILEAGE
+                   WRITE CAR-DETAILS
+                       INVALID KEY
+                           DISPLAY "ADD FAILED - DUPLICATE CAR-ID "
+                               TR-VEHICLE-ID
+                   END-WRITE
+               WHEN "T"
+                   MOVE TR-VEHICLE-ID TO TD-TRUCK-ID
+                   MOVE TR-TRUCK-CAPACITY TO TD-CAPACITY
+                   MOVE TR-TRUCK-AXLES TO TD-AXLES
+                   MOVE TR-TRUCK-CARGO-TYPE TO TD-CARGO-TYPE
+                   MOVE TR-TRUCK-WEIGHT TO TD-WEIGHT
+                   WRITE TRUCK-DETAILS
+                       INVALID KEY
+                           DISPLAY "ADD FAILED - DUPLICATE TRUCK-ID "
+                               TR-VEHICLE-ID
+                   END-WRITE
+               WHEN "M"
+                   MOVE TR-VEHICLE-ID TO BD-BIKE-ID
+                   MOVE TR-BIKE-ENGINE-CC TO BD-ENGINE-CC
+                   MOVE TR-BIKE-TYPE TO BD-TYPE
+                   WRITE MOTORCYCLE-DETAILS
+                       INVALID KEY
+                           DISPLAY "ADD FAILED - DUPLICATE BIKE-ID "
+                               TR-VEHICLE-ID
+                   END-WRITE
+           END-EVALUATE
+
+           MOVE SPACES TO AU-BEFORE-VALUE
+           MOVE "NEW VEHICLE ADDED" TO AU-AFTER-VALUE
+           MOVE "ALL-FIELDS" TO AU-FIELD-NAME
+           SET AU-ACTION-ADD TO TRUE
+           PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           ADD 1 TO WS-ADDED-COUNT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-APPLY-CHANGE
+      *    EDITS AND APPLIES A CHANGE TO AN EXISTING VEHICLE, WRITING
+      *    A FIELD-LEVEL BEFORE/AFTER AUDIT RECORD FOR VEHICLE-PRICE
+      *    AND FOR THE TYPE-SPECIFIC DETAIL FIELDS WHEN THEY CHANGE.
+      ******************************************************************
+       4000-APPLY-CHANGE.
+           MOVE TR-VEHICLE-ID TO VM-VEHICLE-ID
+           READ VEHICLE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CHANGE FAILED - NOT ON FILE "
+                       TR-VEHICLE-ID
+                   GO TO 4000-EXIT
+           END-READ
+
+           PERFORM 6000-EDIT-TRANSACTION THRU 6000-EXIT
+           IF NOT LK-IS-VALID
+               PERFORM 7000-WRITE-REJECT THRU 7000-EXIT
+               GO TO 4000-EXIT
+           END-IF
+
+           MOVE VM-VEHICLE-PRICE TO WS-BEFORE-PRICE
+           IF TR-VEHICLE-PRICE NOT = VM-VEHICLE-PRICE
+               MOVE WS-BEFORE-PRICE TO WS-BEFORE-EDIT
+               MOVE TR-VEHICLE-PRICE TO WS-AFTER-EDIT
+               MOVE "VEHICLE-PRICE" TO AU-FIELD-NAME
+               MOVE WS-BEFORE-EDIT TO AU-BEFORE-VALUE
+               MOVE WS-AFTER-EDIT TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+
+           IF TR-VEHICLE-BRAND NOT = VM-VEHICLE-BRAND
+               MOVE "VEHICLE-BRAND" TO AU-FIELD-NAME
+               MOVE VM-VEHICLE-BRAND TO AU-BEFORE-VALUE
+               MOVE TR-VEHICLE-BRAND TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+
+           IF TR-VEHICLE-MODEL NOT = VM-VEHICLE-MODEL
+               MOVE "VEHICLE-MODEL" TO AU-FIELD-NAME
+               MOVE VM-VEHICLE-MODEL TO AU-BEFORE-VALUE
+               MOVE TR-VEHICLE-MODEL TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+
+           IF TR-VEHICLE-YEAR NOT = VM-VEHICLE-YEAR
+               MOVE "VEHICLE-YEAR" TO AU-FIELD-NAME
+               MOVE VM-VEHICLE-YEAR TO AU-BEFORE-VALUE
+               MOVE TR-VEHICLE-YEAR TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+
+           IF TR-VEHICLE-COLOR NOT = VM-VEHICLE-COLOR
+               MOVE "VEHICLE-COLOR" TO AU-FIELD-NAME
+               MOVE VM-VEHICLE-COLOR TO AU-BEFORE-VALUE
+               MOVE TR-VEHICLE-COLOR TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+
+           MOVE TR-VEHICLE-BRAND TO VM-VEHICLE-BRAND
+           MOVE TR-VEHICLE-MODEL TO VM-VEHICLE-MODEL
+           MOVE TR-VEHICLE-YEAR TO VM-VEHICLE-YEAR
+           MOVE TR-VEHICLE-COLOR TO VM-VEHICLE-COLOR
+           MOVE TR-VEHICLE-PRICE TO VM-VEHICLE-PRICE
+           REWRITE VEHICLE-BASE
+
+           EVALUATE TR-TYPE-CODE
+               WHEN "C"
+                   PERFORM 4100-CHANGE-CAR THRU 4100-EXIT
+               WHEN "T"
+                   PERFORM 4200-CHANGE-TRUCK THRU 4200-EXIT
+               WHEN "M"
+                   PERFORM 4300-CHANGE-BIKE THRU 4300-EXIT
+           END-EVALUATE
+           ADD 1 TO WS-CHANGED-COUNT.
+       4000-EXIT.
+           EXIT.
+
+       4100-CHANGE-CAR.
+           MOVE TR-VEHICLE-ID TO CD-CAR-ID
+           READ CAR-MASTER-FILE
+               INVALID KEY
+                   GO TO 4100-EXIT
+           END-READ
+           IF TR-CAR-DOORS NOT = CD-DOORS
+               MOVE "CAR-DOORS" TO AU-FIELD-NAME
+               MOVE CD-DOORS TO AU-BEFORE-VALUE
+               MOVE TR-CAR-DOORS TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           IF TR-CAR-FUEL-TYPE NOT = CD-FUEL-TYPE
+               MOVE "CAR-FUEL-TYPE" TO AU-FIELD-NAME
+               MOVE CD-FUEL-TYPE TO AU-BEFORE-VALUE
+               MOVE TR-CAR-FUEL-TYPE TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           IF TR-CAR-TRANSMISSION NOT = CD-TRANSMISSION
+               MOVE "CAR-TRANS" TO AU-FIELD-NAME
+               MOVE CD-TRANSMISSION TO AU-BEFORE-VALUE
+               MOVE TR-CAR-TRANSMISSION TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           IF TR-CAR-MILEAGE NOT = CD-MILEAGE
+               MOVE "CAR-MILEAGE" TO AU-FIELD-NAME
+               MOVE CD-MILEAGE TO AU-BEFORE-VALUE
+               MOVE TR-CAR-MILEAGE TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           MOVE TR-CAR-DOORS TO CD-DOORS
+           MOVE TR-CAR-FUEL-TYPE TO CD-FUEL-TYPE
+           MOVE TR-CAR-TRANSMISSION TO CD-TRANSMISSION
+           MOVE TR-CAR-MILEAGE TO CD-MILEAGE
+           REWRITE CAR-DETAILS.
+       4100-EXIT.
+           EXIT.
+
+       4200-CHANGE-TRUCK.
+           MOVE TR-VEHICLE-ID TO TD-TRUCK-ID
+           READ TRUCK-MASTER-FILE
+               INVALID KEY
+                   GO TO 4200-EXIT
+           END-READ
+           IF TR-TRUCK-CAPACITY NOT = TD-CAPACITY
+               MOVE "TRUCK-CAPACITY" TO AU-FIELD-NAME
+               MOVE TD-CAPACITY TO AU-BEFORE-VALUE
+               MOVE TR-TRUCK-CAPACITY TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           IF TR-TRUCK-AXLES NOT = TD-AXLES
+               MOVE "TRUCK-AXLES" TO AU-FIELD-NAME
+               MOVE TD-AXLES TO AU-BEFORE-VALUE
+               MOVE TR-TRUCK-AXLES TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           IF TR-TRUCK-CARGO-TYPE NOT = TD-CARGO-TYPE
+               MOVE "TRUCK-CARGO" TO AU-FIELD-NAME
+               MOVE TD-CARGO-TYPE TO AU-BEFORE-VALUE
+               MOVE TR-TRUCK-CARGO-TYPE TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           IF TR-TRUCK-WEIGHT NOT = TD-WEIGHT
+               MOVE "TRUCK-WEIGHT" TO AU-FIELD-NAME
+               MOVE TD-WEIGHT TO AU-BEFORE-VALUE
+               MOVE TR-TRUCK-WEIGHT TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           MOVE TR-TRUCK-CAPACITY TO TD-CAPACITY
+           MOVE TR-TRUCK-AXLES TO TD-AXLES
+           MOVE TR-TRUCK-CARGO-TYPE TO TD-CARGO-TYPE
+           MOVE TR-TRUCK-WEIGHT TO TD-WEIGHT
+           REWRITE TRUCK-DETAILS.
+       4200-EXIT.
+           EXIT.
+
+       4300-CHANGE-BIKE.
+           MOVE TR-VEHICLE-ID TO BD-BIKE-ID
+           READ BIKE-MASTER-FILE
+               INVALID KEY
+                   GO TO 4300-EXIT
+           END-READ
+           MOVE SPACES TO WS-BEFORE-DETAIL
+           MOVE SPACES TO WS-AFTER-DETAIL
+           STRING BD-ENGINE-CC " " BD-TYPE DELIMITED BY SPACE
+               INTO WS-BEFORE-DETAIL
+           STRING TR-BIKE-ENGINE-CC " " TR-BIKE-TYPE
+               DELIMITED BY SPACE INTO WS-AFTER-DETAIL
+           IF WS-BEFORE-DETAIL NOT = WS-AFTER-DETAIL
+               MOVE "BIKE-DETAIL" TO AU-FIELD-NAME
+               MOVE WS-BEFORE-DETAIL TO AU-BEFORE-VALUE
+               MOVE WS-AFTER-DETAIL TO AU-AFTER-VALUE
+               SET AU-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+           END-IF
+           MOVE TR-BIKE-ENGINE-CC TO BD-ENGINE-CC
+           MOVE TR-BIKE-TYPE TO BD-TYPE
+           REWRITE MOTORCYCLE-DETAILS.
+       4300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    5000-APPLY-DELETE
+      *    REMOVES A VEHICLE FROM VEHICLE-MASTER AND ITS DETAIL FILE,
+      *    LOGGING THE FULL BEFORE IMAGE TO THE AUDIT LOG.
+      ******************************************************************
+       5000-APPLY-DELETE.
+           MOVE TR-VEHICLE-ID TO VM-VEHICLE-ID
+           READ VEHICLE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "DELETE FAILED - NOT ON FILE "
+                       TR-VEHICLE-ID
+                   GO TO 5000-EXIT
+           END-READ
+
+           MOVE VM-VEHICLE-PRICE TO WS-BEFORE-EDIT
+           MOVE "VEHICLE-DELETED" TO AU-FIELD-NAME
+           MOVE WS-BEFORE-EDIT TO AU-BEFORE-VALUE
+           MOVE SPACES TO AU-AFTER-VALUE
+           SET AU-ACTION-DELETE TO TRUE
+           PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+
+           EVALUATE TRUE
+               WHEN VM-TYPE-CAR
+                   MOVE TR-VEHICLE-ID TO CD-CAR-ID
+                   DELETE CAR-MASTER-FILE RECORD
+               WHEN VM-TYPE-TRUCK
+                   MOVE TR-VEHICLE-ID TO TD-TRUCK-ID
+                   DELETE TRUCK-MASTER-FILE RECORD
+               WHEN VM-TYPE-MOTORCYCLE
+                   MOVE TR-VEHICLE-ID TO BD-BIKE-ID
+                   DELETE BIKE-MASTER-FILE RECORD
+           END-EVALUATE
+           DELETE VEHICLE-MASTER-FILE RECORD
+           ADD 1 TO WS-DELETED-COUNT.
+       5000-EXIT.
+           EXIT.
+
+       6000-EDIT-TRANSACTION.
+           MOVE TR-VEHICLE-YEAR TO LK-VEHICLE-YEAR
+           MOVE TR-VEHICLE-PRICE TO LK-VEHICLE-PRICE
+           MOVE TR-TYPE-CODE TO LK-TYPE-CODE
+           EVALUATE TR-TYPE-CODE
+               WHEN "C"
+                   MOVE TR-CAR-DOORS TO LK-TYPE-FIELD
+               WHEN "T"
+                   MOVE TR-TRUCK-AXLES TO LK-TYPE-FIELD
+               WHEN "M"
+                   MOVE TR-BIKE-ENGINE-CC TO LK-TYPE-FIELD
+               WHEN OTHER
+                   MOVE 0 TO LK-TYPE-FIELD
+           END-EVALUATE
+           CALL "VehicleEdit" USING LK-VEHICLE-YEAR LK-VEHICLE-PRICE
+               LK-TYPE-CODE LK-TYPE-FIELD LK-VALID-FLAG
+               LK-REASON-CODE LK-REASON-TEXT
+           END-CALL.
+       6000-EXIT.
+           EXIT.
+
+       7000-WRITE-REJECT.
+           MOVE TR-VEHICLE-ID TO RJ-VEHICLE-ID
+           MOVE TR-TYPE-CODE TO RJ-VEHICLE-TYPE-CODE
+           MOVE TR-VEHICLE-BRAND TO RJ-VEHICLE-BRAND
+           MOVE TR-VEHICLE-MODEL TO RJ-VEHICLE-MODEL
+           MOVE TR-VEHICLE-YEAR TO RJ-VEHICLE-YEAR
+           MOVE TR-VEHICLE-PRICE TO RJ-VEHICLE-PRICE
+           MOVE LK-REASON-CODE TO RJ-REASON-CODE
+           MOVE LK-REASON-TEXT TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTED-COUNT.
+       7000-EXIT.
+           EXIT.
+
+       9000-WRITE-AUDIT.
+           MOVE WS-SYSTEM-DATE TO AU-RUN-DATE
+           MOVE WS-SYSTEM-TIME TO AU-RUN-TIME
+           MOVE TR-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE TR-VEHICLE-ID TO AU-VEHICLE-ID
+           WRITE AUDIT-RECORD.
+       9000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           DISPLAY "VEHICLES ADDED:    " WS-ADDED-COUNT
+           DISPLAY "VEHICLES CHANGED:  " WS-CHANGED-COUNT
+           DISPLAY "VEHICLES DELETED:  " WS-DELETED-COUNT
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECTED-COUNT
+           CLOSE TRANSACTION-FILE
+           CLOSE VEHICLE-MASTER-FILE
+           CLOSE CAR-MASTER-FILE
+           CLOSE TRUCK-MASTER-FILE
+           CLOSE BIKE-MASTER-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-LOG-FILE.
+       8000-EXIT.
+           EXIT.
