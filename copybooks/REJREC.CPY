@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    REJREC.CPY
+      *    VEHICLE-REJECT RECORD.  ONE RECORD IS WRITTEN FOR EVERY
+      *    INCOMING VEHICLE THAT FAILS FIELD-LEVEL EDITING, CARRYING A
+      *    REASON CODE SO THE REJECTS CAN BE WORKED OFFLINE.
+      *
+      *    REASON CODES
+      *       01  VEHICLE-YEAR NOT IN 1980 THRU CURRENT YEAR
+      *       02  VEHICLE-PRICE NOT GREATER THAN ZERO
+      *       03  CAR-DOORS NOT 2 OR 4
+      *       04  TRUCK-AXLES NOT IN RANGE 2 THRU 4
+      *       05  BIKE-ENGINE-CC IS ZERO
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  RJ-VEHICLE-ID          PIC 9(05).
+           05  RJ-VEHICLE-TYPE-CODE   PIC X(01).
+           05  RJ-VEHICLE-BRAND       PIC X(20).
+           05  RJ-VEHICLE-MODEL       PIC X(20).
+           05  RJ-VEHICLE-YEAR        PIC 9(04).
+           05  RJ-VEHICLE-PRICE       PIC 9(08)V99.
+           05  RJ-REASON-CODE         PIC 9(02).
+           05  RJ-REASON-TEXT         PIC X(40).
