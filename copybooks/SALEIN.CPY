@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    SALEIN.CPY
+      *    SALE-INPUT RECORD.  ONE RECORD PER VEHICLE BEING SOLD,
+      *    FEEDING VEHICLESALES.  THE ORIGINAL LISTED PRICE IS PULLED
+      *    FROM VEHICLE-MASTER, NOT FROM THIS RECORD.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+           05  SI-VEHICLE-ID          PIC 9(05).
+           05  SI-SALE-PRICE          PIC 9(08)V99.
+           05  SI-SALE-DATE           PIC 9(08).
+           05  SI-OPERATOR-ID         PIC X(08).
