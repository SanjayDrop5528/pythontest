@@ -0,0 +1,232 @@
+      ******************************************************************
+      *    PROGRAM-ID. VEHICLEINQUIRY
+      *
+      *    SELECTION-CRITERIA INQUIRY MODE.  READS A SINGLE CONTROL-
+      *    CARD RECORD (BRAND, YEAR RANGE, PRICE RANGE) AND PRINTS
+      *    ONLY THE ACTIVE VEHICLES ON VEHICLE-MASTER THAT MATCH,
+      *    SORTED BY PRICE ASCENDING, SO A COUNTER SALES QUESTION LIKE
+      *    "WHAT FORDS DO YOU HAVE UNDER $30,000" CAN BE ANSWERED
+      *    WITHOUT SCANNING THE FULL LOT.  A SPACE-FILLED BRAND ON THE
+      *    CRITERIA CARD MATCHES ANY BRAND; ZERO YEAR OR PRICE BOUNDS
+      *    MATCH ANY YEAR OR PRICE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  --------------------------------------------
+      *    2026-08-08  DLM  ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VehicleInquiry.
+       AUTHOR. D L Mercer.
+       INSTALLATION. LOT INVENTORY SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRITERIA-FILE ASSIGN "CRITCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SC-STATUS.
+
+           SELECT VEHICLE-MASTER-FILE ASSIGN "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VEHICLE-ID
+               FILE STATUS IS WS-VM-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN "SRTWORK".
+
+           SELECT INQUIRY-REPORT-FILE ASSIGN "INQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRITERIA-FILE.
+       01  CRITERIA-RECORD.
+           COPY CRITREC.
+
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-BASE.
+           COPY VEHMAST.
+
+       SD  SORT-WORK-FILE.
+       01  SW-RECORD.
+           05  SW-PRICE               PIC 9(08)V99.
+           05  SW-VEHICLE-ID          PIC 9(05).
+           05  SW-BRAND               PIC X(20).
+           05  SW-MODEL               PIC X(20).
+           05  SW-YEAR                PIC 9(04).
+
+       FD  INQUIRY-REPORT-FILE.
+       01  IR-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SC-STATUS               PIC X(02) VALUE "00".
+       01  WS-VM-STATUS               PIC X(02) VALUE "00".
+           88  WS-VM-EOF                      VALUE "10".
+       01  WS-IR-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-MATCH-COUNT             PIC 9(05) VALUE 0.
+
+       01  WS-OPEN-CHECK-STATUS       PIC X(02) VALUE "00".
+       01  WS-OPEN-FILE-NAME          PIC X(21) VALUE SPACES.
+
+       01  WS-SORT-EOF-SWITCH         PIC X(01) VALUE "N".
+           88  WS-SORT-END-OF-FILE            VALUE "Y".
+
+       01  HDR-LINE-1                 PIC X(80) VALUE
+           "           VEHICLE INQUIRY - SELECTION RESULTS".
+       01  HDR-LINE-2                 PIC X(80) VALUE SPACES.
+
+       01  IR-DETAIL-LINE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  IRD-ID                 PIC 9(05).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  IRD-BRAND              PIC X(20).
+           05  IRD-MODEL              PIC X(20).
+           05  IRD-YEAR               PIC 9(04).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  IRD-PRICE              PIC $$,$$$,$$9.99.
+
+       01  NO-MATCH-LINE              PIC X(80) VALUE
+           "  NO VEHICLES ON THE LOT MATCH THE SELECTION CRITERIA.".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-PRICE
+               INPUT PROCEDURE IS 2000-SELECT-VEHICLES THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 5000-PRINT-SORTED THRU 5000-EXIT
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CRITERIA-FILE
+           MOVE "CRITERIA-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-SC-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           READ CRITERIA-FILE
+               AT END
+                   MOVE SPACES TO CRITERIA-RECORD
+           END-READ
+           CLOSE CRITERIA-FILE
+           OPEN OUTPUT INQUIRY-REPORT-FILE
+           MOVE "INQUIRY-REPORT-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-IR-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           WRITE IR-LINE FROM HDR-LINE-1
+           WRITE IR-LINE FROM HDR-LINE-2.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-CHECK-REQUIRED-OPEN
+      *    A FAILED OPEN ON ANY OF THE FILES THIS RUN DEPENDS ON IS
+      *    FATAL - THERE IS NOTHING TO REPORT WITHOUT THEM.
+      ******************************************************************
+       1050-CHECK-REQUIRED-OPEN.
+           IF WS-OPEN-CHECK-STATUS NOT = "00"
+               DISPLAY WS-OPEN-FILE-NAME
+                   " OPEN FAILED, STATUS " WS-OPEN-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-SELECT-VEHICLES
+      *    SORT INPUT PROCEDURE.  READS VEHICLE-MASTER AND RELEASES
+      *    ONLY THE ACTIVE RECORDS MATCHING THE SELECTION CRITERIA.
+      ******************************************************************
+       2000-SELECT-VEHICLES.
+           OPEN INPUT VEHICLE-MASTER-FILE
+           MOVE "VEHICLE-MASTER-FILE" TO WS-OPEN-FILE-NAME
+           MOVE WS-VM-STATUS TO WS-OPEN-CHECK-STATUS
+           PERFORM 1050-CHECK-REQUIRED-OPEN THRU 1050-EXIT
+           PERFORM 2100-READ-VEHICLE THRU 2100-EXIT
+           PERFORM 2200-SELECT-ONE THRU 2200-EXIT
+               UNTIL WS-END-OF-FILE
+           CLOSE VEHICLE-MASTER-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-VEHICLE.
+           READ VEHICLE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-SELECT-ONE.
+           IF VM-STATUS-ACTIVE
+               AND (SC-BRAND = SPACES OR SC-BRAND = VM-VEHICLE-BRAND)
+               AND (SC-YEAR-LOW = 0 OR VM-VEHICLE-YEAR >= SC-YEAR-LOW)
+               AND (SC-YEAR-HIGH = 0
+                   OR VM-VEHICLE-YEAR <= SC-YEAR-HIGH)
+               AND (SC-PRICE-LOW = 0
+                   OR VM-VEHICLE-PRICE >= SC-PRICE-LOW)
+               AND (SC-PRICE-HIGH = 0
+                   OR VM-VEHICLE-PRICE <= SC-PRICE-HIGH)
+               MOVE VM-VEHICLE-PRICE TO SW-PRICE
+               MOVE VM-VEHICLE-ID TO SW-VEHICLE-ID
+               MOVE VM-VEHICLE-BRAND TO SW-BRAND
+               MOVE VM-VEHICLE-MODEL TO SW-MODEL
+               MOVE VM-VEHICLE-YEAR TO SW-YEAR
+               RELEASE SW-RECORD
+           END-IF
+           PERFORM 2100-READ-VEHICLE THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    5000-PRINT-SORTED
+      *    SORT OUTPUT PROCEDURE.  PRINTS EACH SELECTED VEHICLE IN
+      *    ASCENDING PRICE ORDER.
+      ******************************************************************
+       5000-PRINT-SORTED.
+           PERFORM 5050-RETURN-SORTED THRU 5050-EXIT
+           PERFORM 5100-PRINT-ONE THRU 5100-EXIT
+               UNTIL WS-SORT-END-OF-FILE.
+       5000-EXIT.
+           EXIT.
+
+       5050-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN.
+       5050-EXIT.
+           EXIT.
+
+       5100-PRINT-ONE.
+           MOVE SW-VEHICLE-ID TO IRD-ID
+           MOVE SW-BRAND TO IRD-BRAND
+           MOVE SW-MODEL TO IRD-MODEL
+           MOVE SW-YEAR TO IRD-YEAR
+           MOVE SW-PRICE TO IRD-PRICE
+           WRITE IR-LINE FROM IR-DETAIL-LINE
+           ADD 1 TO WS-MATCH-COUNT
+           PERFORM 5050-RETURN-SORTED THRU 5050-EXIT.
+       5100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           IF WS-MATCH-COUNT = 0
+               WRITE IR-LINE FROM NO-MATCH-LINE
+           END-IF
+           DISPLAY "VEHICLES MATCHED: " WS-MATCH-COUNT
+           CLOSE INQUIRY-REPORT-FILE.
+       8000-EXIT.
+           EXIT.
